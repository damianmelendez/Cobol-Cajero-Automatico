@@ -1,65 +1,1378 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAJERO-AUTOMATICO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SALDO PIC 999V99 VALUE ZERO.
-       01  DEPOCITO PIC 999V99 VALUE ZERO.
-       01  RETIRO PIC 999V99.
-       01  OPCION PIC 9.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM MENU UNTIL OPCION = 4.
-           STOP RUN.
-
-           MENU.
-
-                DISPLAY "Bienvenido al Simulador de Cajero Automático"
-                DISPLAY "1. Consulta de Saldo"
-                DISPLAY "2. Depósito"
-                DISPLAY "3. Retiro"
-                DISPLAY "4. Salir"
-                ACCEPT OPCION
-
-                PERFORM OPCIONES-CAJERO.
-
-           OPCIONES-CAJERO.
-           EVALUATE OPCION
-               WHEN 1
-                PERFORM CONSULTAR-SALDO
-               WHEN 2
-                PERFORM REALIZAR-DEPOSITO
-               WHEN 3
-                PERFORM REALIZAR-RETIRO
-               WHEN 4
-                DISPLAY "Gracias por usar el Simulador de Cajero "
-               WHEN OTHER
-                DISPLAY "Opción no válida. Intente nuevamente"
-                PERFORM MENU.
-
-           CONSULTAR-SALDO.
-               DISPLAY "Saldo actual: $" SALDO.
-
-           REALIZAR-DEPOSITO.
-               DISPLAY "Ingrese la cantidad a depositar: "
-               ACCEPT DEPOCITO
-               ADD DEPOCITO TO SALDO.
-
-           REALIZAR-RETIRO.
-               DISPLAY "Ingrese la cantidad a retirar: "
-               ACCEPT RETIRO
-                   IF RETIRO > SALDO
-                       DISPLAY "Fondos insuficientes."
-                   ELSE
-                       SUBTRACT RETIRO FROM SALDO
-                       DISPLAY "Retiro exitoso. Saldo actual: $" SALDO.
-
-
-       END PROGRAM CAJERO-AUTOMATICO.
+000100******************************************************************
+000200* PROGRAM-ID:  CAJERO-AUTOMATICO
+000300* AUTHOR:      J. MELENDEZ RUIZ
+000400* INSTALLATION: DEPARTAMENTO DE SISTEMAS - BANCA MINORISTA
+000500* DATE-WRITTEN: 2024-02-11
+000600* DATE-COMPILED:
+000700* PURPOSE:     SIMULADOR INTERACTIVO DE UN CAJERO AUTOMATICO.
+000800*              AUTENTICA UNA TARJETA Y NIP CONTRA EL MAESTRO DE
+000900*              CUENTAS, PERMITE SELECCIONAR ENTRE LAS CUENTAS
+001000*              LIGADAS A LA TARJETA Y OFRECE CONSULTA DE SALDO,
+001100*              DEPOSITO, RETIRO Y TRANSFERENCIA ENTRE CUENTAS.
+001200*              CADA MOVIMIENTO QUEDA REGISTRADO EN LA BITACORA
+001300*              DE TRANSACCIONES Y GENERA UN RECIBO NUMERADO.
+001400* TECTONICS:   cobc
+001500*
+001600* MODIFICATION HISTORY
+001700* DATE       INIT  DESCRIPTION
+001800* ---------  ----  --------------------------------------------
+001900* 2024-02-11 JMR   VERSION ORIGINAL - MENU BASICO EN MEMORIA.
+002000* 2026-08-09 JMR   SALDO AHORA VIVE EN EL MAESTRO DE CUENTAS
+002100*                  INDEXADO (ACCOUNT-MASTER) EN LUGAR DE WORKING
+002200*                  STORAGE, PARA QUE PERSISTA ENTRE EJECUCIONES.
+002300* 2026-08-09 JMR   SE AGREGA AUTENTICACION POR TARJETA Y NIP CON
+002400*                  BLOQUEO DE CUENTA TRAS INTENTOS FALLIDOS.
+002500* 2026-08-09 JMR   TODO DEPOSITO Y RETIRO SE REGISTRA EN LA
+002600*                  BITACORA DE TRANSACCIONES (TRANSACTION-LOG).
+002700* 2026-08-09 JMR   EL RETIRO AHORA SE DESGLOSA POR DENOMINACION
+002800*                  CONTRA EL INVENTARIO DE BILLETES DE LA BOVEDA
+002900*                  (VAULT-MASTER) Y RECHAZA SI NO ALCANZA.
+003000* 2026-08-09 JMR   SE AGREGA LIMITE DIARIO ACUMULADO DE RETIRO
+003100*                  POR CUENTA, CON REINICIO AL CAMBIAR LA FECHA.
+003200* 2026-08-09 JMR   SOPORTE PARA MULTIPLES CUENTAS POR TARJETA
+003300*                  (P.EJ. CHEQUES Y AHORROS) CON SELECCION EN
+003400*                  MENU DESPUES DEL LOGIN.
+003500* 2026-08-09 JMR   NUEVA OPCION 5 DE TRANSFERENCIA ENTRE CUENTAS.
+003600* 2026-08-09 JMR   DEPOSITO Y RETIRO EMITEN RECIBO NUMERADO CON
+003700*                  FECHA Y HORA, IMPRESO Y DESPLEGADO EN PANTALLA.
+003800* 2026-08-09 JMR   SE VALIDA OPCION DE MENU Y MONTOS CAPTURADOS
+003900*                  ANTES DE APLICARLOS, CON RECAPTURA EN ERROR.
+004000******************************************************************
+004100 IDENTIFICATION DIVISION.
+004200 PROGRAM-ID. CAJERO-AUTOMATICO.
+004300 AUTHOR. J. MELENDEZ RUIZ.
+004400 INSTALLATION. DEPARTAMENTO DE SISTEMAS - BANCA MINORISTA.
+004500 DATE-WRITTEN. 2024-02-11.
+004600 DATE-COMPILED.
+004700******************************************************************
+004800 ENVIRONMENT DIVISION.
+004900 CONFIGURATION SECTION.
+005000 SOURCE-COMPUTER. GNUCOBOL.
+005100 OBJECT-COMPUTER. GNUCOBOL.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT ACCOUNT-MASTER-FILE
+005500         ASSIGN TO "ACCTMSTR"
+005600         ORGANIZATION IS INDEXED
+005700         ACCESS MODE IS DYNAMIC
+005800         RECORD KEY IS ACCT-NUMBER
+005900         ALTERNATE RECORD KEY IS ACCT-CARD-NUMBER
+006000             WITH DUPLICATES
+006100         FILE STATUS IS ACCT-FILE-STATUS.
+006200
+006300     SELECT TRANSACTION-LOG-FILE
+006400         ASSIGN TO "TRANLOG"
+006500         ORGANIZATION IS SEQUENTIAL
+006600         FILE STATUS IS TRAN-FILE-STATUS.
+006700
+006800     SELECT VAULT-MASTER-FILE
+006900         ASSIGN TO "VAULTMST"
+007000         ORGANIZATION IS INDEXED
+007100         ACCESS MODE IS DYNAMIC
+007200         RECORD KEY IS VAULT-DENOM
+007300         FILE STATUS IS VAULT-FILE-STATUS.
+007400
+007500     SELECT TRAN-CONTROL-FILE
+007600         ASSIGN TO "TRANCTL"
+007700         ORGANIZATION IS INDEXED
+007800         ACCESS MODE IS DYNAMIC
+007900         RECORD KEY IS CTL-KEY
+008000         FILE STATUS IS CTL-FILE-STATUS.
+008100
+008200     SELECT RECEIPT-FILE
+008300         ASSIGN TO "RECIBOS"
+008400         ORGANIZATION IS LINE SEQUENTIAL
+008500         FILE STATUS IS RECIBO-FILE-STATUS.
+008600******************************************************************
+008700 DATA DIVISION.
+008800 FILE SECTION.
+008900 FD  ACCOUNT-MASTER-FILE
+009000     LABEL RECORDS ARE STANDARD.
+009100     COPY ACCTREC.
+009200
+009300 FD  TRANSACTION-LOG-FILE
+009400     LABEL RECORDS ARE STANDARD.
+009500     COPY TRANREC.
+009600
+009700 FD  VAULT-MASTER-FILE
+009800     LABEL RECORDS ARE STANDARD.
+009900     COPY VLTREC.
+010000
+010100 FD  TRAN-CONTROL-FILE
+010200     LABEL RECORDS ARE STANDARD.
+010300     COPY CTLREC.
+010400
+010500 FD  RECEIPT-FILE
+010600     LABEL RECORDS ARE STANDARD.
+010700 01  RECEIPT-LINE                    PIC X(80).
+010800******************************************************************
+010900 WORKING-STORAGE SECTION.
+011000 01  SWITCHES.
+011100     05  EOF-SW                      PIC X(01) VALUE "N".
+011200         88  ALL-READ                    VALUE "Y".
+011300     05  LOGIN-SW                    PIC X(01) VALUE "N".
+011400         88  LOGIN-OK                    VALUE "Y".
+011500     05  LOCKOUT-SW                  PIC X(01) VALUE "N".
+011600         88  SESION-BLOQUEADA            VALUE "Y".
+011700     05  VALIDO-SW                   PIC X(01) VALUE "N".
+011800         88  CAPTURA-VALIDA              VALUE "Y".
+011900     05  ARCHIVO-NUEVO-SW            PIC X(01) VALUE "N".
+012000         88  ARCHIVO-ES-NUEVO            VALUE "Y".
+012010     05  BOVEDA-NUEVA-SW             PIC X(01) VALUE "N".
+012020         88  BOVEDA-ES-NUEVA             VALUE "Y".
+012100     05  FONDOS-SW                   PIC X(01) VALUE "Y".
+012200         88  FONDOS-SUFICIENTES          VALUE "Y".
+012300         88  FONDOS-INSUFICIENTES        VALUE "N".
+012400     05  BILLETES-SW                 PIC X(01) VALUE "Y".
+012500         88  BILLETES-DISPONIBLES        VALUE "Y".
+012600         88  BILLETES-INSUFICIENTES      VALUE "N".
+012700     05  CUENTA-DESTINO-SW           PIC X(01) VALUE "N".
+012800         88  CUENTA-DESTINO-VALIDA       VALUE "Y".
+012900     05  CUENTA-ENCONTRADA-SW        PIC X(01) VALUE "N".
+013000         88  CUENTA-ENCONTRADA           VALUE "Y".
+013010     05  CUENTA-BLOQUEADA-SW         PIC X(01) VALUE "N".
+013020         88  ALGUNA-CUENTA-BLOQUEADA     VALUE "Y".
+013030     05  NIP-VALIDO-SW               PIC X(01) VALUE "N".
+013040         88  NIP-VALIDO                  VALUE "Y".
+013100
+013200 01  ARCHIVO-STATUS-FIELDS.
+013300     05  ACCT-FILE-STATUS            PIC X(02) VALUE SPACES.
+013400     05  TRAN-FILE-STATUS            PIC X(02) VALUE SPACES.
+013500     05  VAULT-FILE-STATUS           PIC X(02) VALUE SPACES.
+013600     05  CTL-FILE-STATUS             PIC X(02) VALUE SPACES.
+013700     05  RECIBO-FILE-STATUS          PIC X(02) VALUE SPACES.
+013800
+013900 77  OPCION                          PIC 9      VALUE ZERO.
+014000 77  OPCION-ENTRADA                  PIC X(01)  VALUE SPACE.
+014100 77  TARJETA-NUMERO                  PIC 9(16)  VALUE ZERO.
+014200 77  NIP-INGRESADO                   PIC 9(04)  VALUE ZERO.
+014300 77  INTENTOS-TARJETA                PIC 9(01)  VALUE ZERO COMP.
+014400 77  MAX-INTENTOS-NIP                PIC 9(01)  VALUE 3 COMP.
+014500 77  CUENTA-ACTUAL                   PIC 9(10)  VALUE ZERO.
+014600 77  CUENTA-DESTINO                  PIC 9(10)  VALUE ZERO.
+014700 77  DEPOCITO                        PIC 9(07)V9(02) VALUE ZERO.
+014800 77  RETIRO                          PIC 9(07)V9(02) VALUE ZERO.
+014900 77  MONTO-TRANSFERENCIA             PIC 9(07)V9(02) VALUE ZERO.
+015000 77  LIMITE-DIARIO-RETIRO         PIC 9(07)V9(02) VALUE 2000.00.
+015100 77  SECUENCIA-TRANSACCION           PIC 9(08)  VALUE ZERO.
+015200 77  FECHA-HOY                       PIC 9(08)  VALUE ZERO.
+015300 77  HORA-ACTUAL                     PIC 9(08)  VALUE ZERO.
+015400 77  TIPO-MOVIMIENTO                 PIC X(12)  VALUE SPACES.
+015500 77  MONTO-MOVIMIENTO                PIC 9(07)V9(02) VALUE ZERO.
+015600 77  SALDO-RESULTANTE                PIC 9(07)V9(02) VALUE ZERO.
+015700 77  CUENTA-RELACIONADA              PIC 9(10)  VALUE ZERO.
+015800 77  TOTAL-CUENTAS-LIGADAS           PIC 9(02)  VALUE ZERO COMP.
+015810 77  TABLA-MAX-CUENTAS-LIGADAS       PIC 9(02)  VALUE 5 COMP.
+015900 77  CUENTA-SELECCIONADA             PIC 9(02)  VALUE ZERO.
+016000 77  DENOM-SUB                       PIC 9(01)  VALUE ZERO COMP.
+016100 77  RETIRO-RESTANTE                 PIC 9(07)V9(02) VALUE ZERO.
+016200 77  NOTAS-CALCULADAS                PIC 9(06)  VALUE ZERO.
+016300
+016400 01  CUENTAS-LIGADAS-TABLA.
+016500     05  CUENTA-LIGADA OCCURS 5 TIMES INDEXED BY CL-IDX.
+016600         10  CL-NUMERO               PIC 9(10).
+016700         10  CL-TIPO                 PIC X(01).
+016800         10  CL-SALDO                PIC 9(07)V9(02).
+016900
+017000 01  DENOMINACIONES-TABLA.
+017100     05  DENOMINACION OCCURS 4 TIMES INDEXED BY DN-IDX.
+017200         10  DENOM-VALOR             PIC 9(03).
+017300         10  DENOM-DISPONIBLE        PIC 9(06).
+017400         10  DENOM-A-ENTREGAR        PIC 9(06).
+017500******************************************************************
+017600 PROCEDURE DIVISION.
+017700******************************************************************
+017800*    0000-MAINLINE
+017900*    CONTROLA LA SECUENCIA GENERAL: ARRANQUE, LOGIN, SELECCION
+018000*    DE CUENTA, CICLO DE MENU Y CIERRE ORDENADO DE ARCHIVOS.
+018100******************************************************************
+018200 0000-MAINLINE.
+018300
+018400     PERFORM 1000-INICIALIZAR-RTN THRU 1000-INICIALIZAR-RTN-EXIT.
+018500
+018600     PERFORM 2000-LOGIN-RTN THRU 2000-LOGIN-RTN-EXIT
+018700         UNTIL LOGIN-OK OR SESION-BLOQUEADA.
+018800
+018900     IF LOGIN-OK
+019000         PERFORM 2500-SELECCIONAR-CUENTA-RTN THRU
+019100             2500-SELECCIONAR-CUENTA-RTN-EXIT
+019200         PERFORM 3000-MENU-RTN THRU 3000-MENU-RTN-EXIT
+019300             UNTIL OPCION = 4
+019400     END-IF.
+019500
+019600     PERFORM 9000-TERMINAR-RTN THRU 9000-TERMINAR-RTN-EXIT.
+019700
+019800     STOP RUN.
+019900******************************************************************
+020000*    1000-INICIALIZAR-RTN
+020100*    ABRE LOS ARCHIVOS MAESTROS Y DE BITACORA. SI EL MAESTRO DE
+020200*    CUENTAS NO EXISTE TODAVIA EN DISCO, LO CREA Y LO SIEMBRA
+020300*    CON DATOS DE ARRANQUE PARA QUE LA MAQUINA SEA UTILIZABLE.
+020400******************************************************************
+020500 1000-INICIALIZAR-RTN.
+020600
+020700     ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+020800
+020900     OPEN I-O ACCOUNT-MASTER-FILE.
+021000     IF ACCT-FILE-STATUS = "35"
+021100         OPEN OUTPUT ACCOUNT-MASTER-FILE
+021200         CLOSE ACCOUNT-MASTER-FILE
+021300         OPEN I-O ACCOUNT-MASTER-FILE
+021400         SET ARCHIVO-ES-NUEVO TO TRUE
+021500     END-IF.
+021600
+021700     OPEN I-O VAULT-MASTER-FILE.
+021800     IF VAULT-FILE-STATUS = "35"
+021900         OPEN OUTPUT VAULT-MASTER-FILE
+022000         CLOSE VAULT-MASTER-FILE
+022100         OPEN I-O VAULT-MASTER-FILE
+022150         SET BOVEDA-ES-NUEVA TO TRUE
+022200     END-IF.
+022300
+022400     OPEN I-O TRAN-CONTROL-FILE.
+022500     IF CTL-FILE-STATUS = "35"
+022600         OPEN OUTPUT TRAN-CONTROL-FILE
+022700         CLOSE TRAN-CONTROL-FILE
+022800         OPEN I-O TRAN-CONTROL-FILE
+022900     END-IF.
+023000
+023100     OPEN EXTEND TRANSACTION-LOG-FILE.
+023200     IF TRAN-FILE-STATUS = "35"
+023300         OPEN OUTPUT TRANSACTION-LOG-FILE
+023400         CLOSE TRANSACTION-LOG-FILE
+023500         OPEN EXTEND TRANSACTION-LOG-FILE
+023600     END-IF.
+023700
+023800     OPEN EXTEND RECEIPT-FILE.
+023900     IF RECIBO-FILE-STATUS = "35"
+024000         OPEN OUTPUT RECEIPT-FILE
+024100         CLOSE RECEIPT-FILE
+024200         OPEN EXTEND RECEIPT-FILE
+024300     END-IF.
+024400
+024500     IF ARCHIVO-ES-NUEVO
+024600         PERFORM 1100-SEMBRAR-CUENTAS-RTN THRU
+024700             1100-SEMBRAR-CUENTAS-RTN-EXIT
+024800     END-IF.
+024810
+024820     IF BOVEDA-ES-NUEVA
+024830         PERFORM 1150-SEMBRAR-BOVEDA-RTN THRU
+024840             1150-SEMBRAR-BOVEDA-RTN-EXIT
+024850     END-IF.
+024900
+025000     MOVE "1" TO CTL-KEY.
+025100     READ TRAN-CONTROL-FILE
+025200         INVALID KEY
+025300             MOVE ZERO TO CTL-LAST-SEQ
+025400             WRITE TRAN-CONTROL-RECORD
+025500     END-READ.
+025600
+025700 1000-INICIALIZAR-RTN-EXIT.
+025800     EXIT.
+025900******************************************************************
+026000*    1100-SEMBRAR-CUENTAS-RTN
+026100*    SIEMBRA DOS CUENTAS DE DEMOSTRACION LIGADAS A LA MISMA
+026200*    TARJETA (CHEQUES Y AHORROS), UNICAMENTE CUANDO EL MAESTRO
+026300*    DE CUENTAS SE CREA POR PRIMERA VEZ.
+026400******************************************************************
+026600 1100-SEMBRAR-CUENTAS-RTN.
+026700
+026800     MOVE 0000000001 TO ACCT-NUMBER.
+026900     MOVE 1234567890123456 TO ACCT-CARD-NUMBER.
+027000     MOVE 1234 TO ACCT-PIN.
+027100     MOVE "CLIENTE DEMOSTRACION" TO ACCT-HOLDER-NAME.
+027200     SET ACCT-TYPE-CHECKING TO TRUE.
+027300     MOVE 500.00 TO ACCT-SALDO.
+027400     MOVE ZERO TO ACCT-DAILY-WITHDRAWN.
+027500     MOVE FECHA-HOY TO ACCT-LAST-ACTIVITY-DATE.
+027600     MOVE ZERO TO ACCT-PIN-FAIL-COUNT.
+027700     SET ACCT-ACTIVE TO TRUE.
+027750     MOVE FECHA-HOY TO ACCT-OPENING-DATE.
+027760     MOVE ACCT-SALDO TO ACCT-OPENING-BALANCE.
+027900     WRITE ACCOUNT-MASTER-RECORD.
+028000
+028100     MOVE 0000000002 TO ACCT-NUMBER.
+028200     MOVE 1234567890123456 TO ACCT-CARD-NUMBER.
+028300     MOVE 1234 TO ACCT-PIN.
+028400     MOVE "CLIENTE DEMOSTRACION" TO ACCT-HOLDER-NAME.
+028500     SET ACCT-TYPE-SAVINGS TO TRUE.
+028600     MOVE 1000.00 TO ACCT-SALDO.
+028700     MOVE ZERO TO ACCT-DAILY-WITHDRAWN.
+028800     MOVE FECHA-HOY TO ACCT-LAST-ACTIVITY-DATE.
+028900     MOVE ZERO TO ACCT-PIN-FAIL-COUNT.
+029000     SET ACCT-ACTIVE TO TRUE.
+029050     MOVE FECHA-HOY TO ACCT-OPENING-DATE.
+029060     MOVE ACCT-SALDO TO ACCT-OPENING-BALANCE.
+029200     WRITE ACCOUNT-MASTER-RECORD.
+029300
+031000 1100-SEMBRAR-CUENTAS-RTN-EXIT.
+031100     EXIT.
+031101******************************************************************
+031108*    1150-SEMBRAR-BOVEDA-RTN
+031115*    SIEMBRA LA EXISTENCIA INICIAL DE BILLETES EN BOVEDA,
+031122*    UNICAMENTE CUANDO EL MAESTRO DE BOVEDA SE CREA POR PRIMERA
+031129*    VEZ. SE SIEMBRA POR SEPARADO DEL MAESTRO DE CUENTAS PORQUE
+031136*    CUALQUIERA DE LOS DOS ARCHIVOS PUEDE FALTAR SIN EL OTRO.
+031143******************************************************************
+031150 1150-SEMBRAR-BOVEDA-RTN.
+031157
+031164     MOVE 100 TO VAULT-DENOM.
+031171     MOVE 000100 TO VAULT-NOTE-COUNT.
+031178     WRITE VAULT-MASTER-RECORD.
+031185
+031192     MOVE 050 TO VAULT-DENOM.
+031199     MOVE 000100 TO VAULT-NOTE-COUNT.
+031206     WRITE VAULT-MASTER-RECORD.
+031213
+031220     MOVE 020 TO VAULT-DENOM.
+031227     MOVE 000150 TO VAULT-NOTE-COUNT.
+031234     WRITE VAULT-MASTER-RECORD.
+031241
+031248     MOVE 010 TO VAULT-DENOM.
+031255     MOVE 000200 TO VAULT-NOTE-COUNT.
+031262     WRITE VAULT-MASTER-RECORD.
+031269
+031276 1150-SEMBRAR-BOVEDA-RTN-EXIT.
+031283     EXIT.
+031290******************************************************************
+031300*    1500-SIGUIENTE-SECUENCIA-RTN
+031400*    OBTIENE LA HORA ACTUAL Y GENERA EL SIGUIENTE FOLIO DE
+031500*    TRANSACCION A PARTIR DEL ARCHIVO DE CONTROL, PARA USARSE
+031600*    EN LA BITACORA Y EN EL RECIBO.
+031700******************************************************************
+031800 1500-SIGUIENTE-SECUENCIA-RTN.
+031900
+032000     ACCEPT HORA-ACTUAL FROM TIME.
+032100     MOVE "1" TO CTL-KEY.
+032200     READ TRAN-CONTROL-FILE.
+032300     ADD 1 TO CTL-LAST-SEQ.
+032400     REWRITE TRAN-CONTROL-RECORD.
+032410     IF CTL-FILE-STATUS NOT = "00"
+032420         DISPLAY "*** ALERTA: NO SE PUDO ACTUALIZAR EL FOLIO DE "
+032430             "CONTROL (STATUS " CTL-FILE-STATUS ") ***"
+032440     END-IF.
+032500     MOVE CTL-LAST-SEQ TO SECUENCIA-TRANSACCION.
+032600
+032700 1500-SIGUIENTE-SECUENCIA-RTN-EXIT.
+032800     EXIT.
+032900******************************************************************
+032910*    1550-VERIFICAR-APERTURA-DIA-RTN
+032920*    SE INVOCA JUSTO DESPUES DE LEER LA CUENTA EN TURNO. SI LA
+032930*    FECHA DE ULTIMA ACTIVIDAD YA NO ES LA DE HOY, REINICIA EL
+032940*    ACUMULADO DE RETIRO DEL DIA Y GUARDA EL SALDO VIGENTE COMO
+032950*    SALDO DE APERTURA, QUE EL CIERRE DIARIO USA COMO ANCLA PARA
+032960*    CONCILIAR CONTRA LA BITACORA DEL DIA.
+032970******************************************************************
+032980 1550-VERIFICAR-APERTURA-DIA-RTN.
+032990
+033000     IF ACCT-LAST-ACTIVITY-DATE NOT = FECHA-HOY
+033010         MOVE ZERO TO ACCT-DAILY-WITHDRAWN
+033020         MOVE FECHA-HOY TO ACCT-OPENING-DATE
+033030         MOVE ACCT-SALDO TO ACCT-OPENING-BALANCE
+033040         REWRITE ACCOUNT-MASTER-RECORD
+033050     END-IF.
+033060
+033070 1550-VERIFICAR-APERTURA-DIA-RTN-EXIT.
+033080     EXIT.
+033090******************************************************************
+033100*    1600-ESCRIBIR-LOG-RTN
+033110*    ESCRIBE UN REGISTRO EN LA BITACORA DE TRANSACCIONES CON LOS
+033200*    DATOS DEL MOVIMIENTO QUE ACABA DE APLICARSE.
+033300******************************************************************
+033400 1600-ESCRIBIR-LOG-RTN.
+033500
+033600     MOVE SECUENCIA-TRANSACCION TO TLOG-SEQUENCE.
+033700     MOVE FECHA-HOY TO TLOG-DATE.
+033800     MOVE HORA-ACTUAL TO TLOG-TIME.
+033900     MOVE CUENTA-ACTUAL TO TLOG-ACCOUNT.
+034000     MOVE CUENTA-RELACIONADA TO TLOG-RELATED-ACCOUNT.
+034100     MOVE TIPO-MOVIMIENTO TO TLOG-TYPE.
+034200     MOVE MONTO-MOVIMIENTO TO TLOG-AMOUNT.
+034300     MOVE SALDO-RESULTANTE TO TLOG-BALANCE.
+034500     WRITE TRANSACTION-LOG-RECORD.
+034510     IF TRAN-FILE-STATUS NOT = "00"
+034520         DISPLAY "*** ALERTA: NO SE PUDO REGISTRAR EL MOVIMIENTO "
+034530             "EN LA BITACORA (STATUS " TRAN-FILE-STATUS ") ***"
+034540     END-IF.
+034600
+034700 1600-ESCRIBIR-LOG-RTN-EXIT.
+034800     EXIT.
+034900******************************************************************
+035000*    1700-IMPRIMIR-RECIBO-RTN
+035100*    DESPLIEGA EN PANTALLA Y ESCRIBE EN EL ARCHIVO DE RECIBOS EL
+035200*    COMPROBANTE DE LA TRANSACCION, CON EL MISMO FOLIO Y DATOS
+035300*    QUE SE GUARDARON EN LA BITACORA.
+035400******************************************************************
+035500 1700-IMPRIMIR-RECIBO-RTN.
+035600
+035700     DISPLAY "=========== RECIBO ===========".
+035800     DISPLAY "TRANSACCION No. : " SECUENCIA-TRANSACCION.
+035900     DISPLAY "FECHA / HORA    : " FECHA-HOY "/" HORA-ACTUAL.
+036000     DISPLAY "CUENTA          : " CUENTA-ACTUAL.
+036100     DISPLAY "OPERACION       : " TIPO-MOVIMIENTO.
+036200     DISPLAY "MONTO           : $" MONTO-MOVIMIENTO.
+036300     DISPLAY "SALDO ACTUAL    : $" SALDO-RESULTANTE.
+036400     DISPLAY "===============================".
+036500
+036600     MOVE SPACES TO RECEIPT-LINE.
+036700     STRING "=========== RECIBO ===========" DELIMITED BY SIZE
+036800         INTO RECEIPT-LINE.
+036900     WRITE RECEIPT-LINE.
+036910     IF RECIBO-FILE-STATUS NOT = "00"
+036920         DISPLAY "*** ALERTA: NO SE ESCRIBIO EL RECIBO (STATUS "
+036930             RECIBO-FILE-STATUS ") ***"
+036940     END-IF.
+037000
+037100     MOVE SPACES TO RECEIPT-LINE.
+037200     STRING "TRANSACCION No. : " DELIMITED BY SIZE
+037300            SECUENCIA-TRANSACCION DELIMITED BY SIZE
+037400         INTO RECEIPT-LINE.
+037500     WRITE RECEIPT-LINE.
+037510     IF RECIBO-FILE-STATUS NOT = "00"
+037520         DISPLAY "*** ALERTA: NO SE ESCRIBIO EL RECIBO (STATUS "
+037530             RECIBO-FILE-STATUS ") ***"
+037540     END-IF.
+037600
+037700     MOVE SPACES TO RECEIPT-LINE.
+037800     STRING "FECHA / HORA    : " DELIMITED BY SIZE
+037900            FECHA-HOY DELIMITED BY SIZE
+038000            "/" DELIMITED BY SIZE
+038100            HORA-ACTUAL DELIMITED BY SIZE
+038200         INTO RECEIPT-LINE.
+038300     WRITE RECEIPT-LINE.
+038310     IF RECIBO-FILE-STATUS NOT = "00"
+038320         DISPLAY "*** ALERTA: NO SE ESCRIBIO EL RECIBO (STATUS "
+038330             RECIBO-FILE-STATUS ") ***"
+038340     END-IF.
+038400
+038500     MOVE SPACES TO RECEIPT-LINE.
+038600     STRING "CUENTA          : " DELIMITED BY SIZE
+038700            CUENTA-ACTUAL DELIMITED BY SIZE
+038800         INTO RECEIPT-LINE.
+038900     WRITE RECEIPT-LINE.
+038910     IF RECIBO-FILE-STATUS NOT = "00"
+038920         DISPLAY "*** ALERTA: NO SE ESCRIBIO EL RECIBO (STATUS "
+038930             RECIBO-FILE-STATUS ") ***"
+038940     END-IF.
+039000
+039100     MOVE SPACES TO RECEIPT-LINE.
+039200     STRING "OPERACION       : " DELIMITED BY SIZE
+039300            TIPO-MOVIMIENTO DELIMITED BY SIZE
+039400         INTO RECEIPT-LINE.
+039500     WRITE RECEIPT-LINE.
+039510     IF RECIBO-FILE-STATUS NOT = "00"
+039520         DISPLAY "*** ALERTA: NO SE ESCRIBIO EL RECIBO (STATUS "
+039530             RECIBO-FILE-STATUS ") ***"
+039540     END-IF.
+039600
+039700     MOVE SPACES TO RECEIPT-LINE.
+039800     STRING "MONTO           : $" DELIMITED BY SIZE
+039900            MONTO-MOVIMIENTO DELIMITED BY SIZE
+040000         INTO RECEIPT-LINE.
+040100     WRITE RECEIPT-LINE.
+040110     IF RECIBO-FILE-STATUS NOT = "00"
+040120         DISPLAY "*** ALERTA: NO SE ESCRIBIO EL RECIBO (STATUS "
+040130             RECIBO-FILE-STATUS ") ***"
+040140     END-IF.
+040200
+040300     MOVE SPACES TO RECEIPT-LINE.
+040400     STRING "SALDO ACTUAL    : $" DELIMITED BY SIZE
+040500            SALDO-RESULTANTE DELIMITED BY SIZE
+040600         INTO RECEIPT-LINE.
+040700     WRITE RECEIPT-LINE.
+040710     IF RECIBO-FILE-STATUS NOT = "00"
+040720         DISPLAY "*** ALERTA: NO SE ESCRIBIO EL RECIBO (STATUS "
+040730             RECIBO-FILE-STATUS ") ***"
+040740     END-IF.
+040800
+040900     MOVE SPACES TO RECEIPT-LINE.
+041000     STRING "===============================" DELIMITED BY SIZE
+041100         INTO RECEIPT-LINE.
+041200     WRITE RECEIPT-LINE.
+041210     IF RECIBO-FILE-STATUS NOT = "00"
+041220         DISPLAY "*** ALERTA: NO SE ESCRIBIO EL RECIBO (STATUS "
+041230             RECIBO-FILE-STATUS ") ***"
+041240     END-IF.
+041300
+041400 1700-IMPRIMIR-RECIBO-RTN-EXIT.
+041500     EXIT.
+041600******************************************************************
+041700*    2000-LOGIN-RTN
+041800*    SOLICITA TARJETA Y NIP Y LOS VALIDA CONTRA EL MAESTRO DE
+041900*    CUENTAS ANTES DE PERMITIR EL ACCESO AL MENU.
+042000******************************************************************
+042100 2000-LOGIN-RTN.
+042200
+042300     DISPLAY "==============================================".
+042400     DISPLAY "   SIMULADOR DE CAJERO AUTOMATICO".
+042500     DISPLAY "==============================================".
+042600     DISPLAY "Ingrese numero de tarjeta: ".
+042700     ACCEPT TARJETA-NUMERO.
+042800     DISPLAY "Ingrese su NIP: ".
+042900     ACCEPT NIP-INGRESADO.
+043000
+043100     PERFORM 2100-VALIDAR-LOGIN-RTN THRU
+043200         2100-VALIDAR-LOGIN-RTN-EXIT.
+043300
+043400 2000-LOGIN-RTN-EXIT.
+043500     EXIT.
+043600******************************************************************
+043700*    2100-VALIDAR-LOGIN-RTN
+043800*    BUSCA LA TARJETA EN EL MAESTRO DE CUENTAS POR LA LLAVE
+043900*    ALTERNA. UNA TARJETA PUEDE TENER VARIAS CUENTAS LIGADAS (VER
+043910*    2500-SELECCIONAR-CUENTA-RTN), ASI QUE EL NIP Y EL BLOQUEO SE
+043920*    VALIDAN CONTRA TODAS LAS CUENTAS DE LA TARJETA Y NO SOLO
+043930*    CONTRA LA PRIMERA QUE SE ENCUENTRE.
+044000******************************************************************
+044200 2100-VALIDAR-LOGIN-RTN.
+044210
+044220     MOVE "N" TO CUENTA-ENCONTRADA-SW.
+044230     MOVE "N" TO CUENTA-BLOQUEADA-SW.
+044240     MOVE "N" TO NIP-VALIDO-SW.
+044250     MOVE "N" TO EOF-SW.
+044260     MOVE TARJETA-NUMERO TO ACCT-CARD-NUMBER.
+044270     START ACCOUNT-MASTER-FILE KEY IS EQUAL TO ACCT-CARD-NUMBER
+044280         INVALID KEY
+044290             SET ALL-READ TO TRUE
+044300     END-START.
+044310
+044320     PERFORM 2110-REVISAR-CUENTA-LIGADA-RTN THRU
+044330         2110-REVISAR-CUENTA-LIGADA-RTN-EXIT
+044340         UNTIL ALL-READ.
+044350
+044360     IF CUENTA-ENCONTRADA
+044370         IF ALGUNA-CUENTA-BLOQUEADA
+044380             DISPLAY "Cuenta bloqueada. Comuniquese con su banco."
+044390             SET SESION-BLOQUEADA TO TRUE
+044400         ELSE
+044410             IF NIP-VALIDO
+044420                 SET LOGIN-OK TO TRUE
+044430                 PERFORM 2120-REINICIAR-INTENTOS-RTN THRU
+044440                     2120-REINICIAR-INTENTOS-RTN-EXIT
+044450             ELSE
+044460                 DISPLAY "NIP incorrecto."
+044470                 PERFORM 2130-INCREMENTAR-INTENTOS-RTN THRU
+044480                     2130-INCREMENTAR-INTENTOS-RTN-EXIT
+044490                 IF SESION-BLOQUEADA
+044500                     DISPLAY "Cuenta bloqueada por intentos "
+044510                         "fallidos."
+044520                 END-IF
+044530             END-IF
+044540         END-IF
+044550     ELSE
+044560         DISPLAY "Tarjeta no reconocida."
+044570         ADD 1 TO INTENTOS-TARJETA
+044580         IF INTENTOS-TARJETA >= MAX-INTENTOS-NIP
+044590             DISPLAY "Demasiados intentos. Terminando sesion."
+044600             SET SESION-BLOQUEADA TO TRUE
+044610         END-IF
+044620     END-IF.
+044630
+044640 2100-VALIDAR-LOGIN-RTN-EXIT.
+044650     EXIT.
+044660******************************************************************
+044670*    2110-REVISAR-CUENTA-LIGADA-RTN
+044680*    LEE LA SIGUIENTE CUENTA LIGADA A LA TARJETA Y ACUMULA SI
+044690*    ALGUNA ESTA BLOQUEADA O SI EL NIP CAPTURADO COINCIDE CON
+044700*    ALGUNA DE ELLAS.
+044710******************************************************************
+044720 2110-REVISAR-CUENTA-LIGADA-RTN.
+044730
+044740     READ ACCOUNT-MASTER-FILE NEXT RECORD
+044750         AT END
+044760             SET ALL-READ TO TRUE
+044770     END-READ.
+044780
+044790     IF NOT ALL-READ
+044800         IF ACCT-CARD-NUMBER = TARJETA-NUMERO
+044810             SET CUENTA-ENCONTRADA TO TRUE
+044820             IF ACCT-LOCKED
+044830                 SET ALGUNA-CUENTA-BLOQUEADA TO TRUE
+044840             ELSE
+044850                 IF ACCT-PIN = NIP-INGRESADO
+044860                     SET NIP-VALIDO TO TRUE
+044870                 END-IF
+044880             END-IF
+044890         ELSE
+044900             SET ALL-READ TO TRUE
+044910         END-IF
+044920     END-IF.
+044930
+044940 2110-REVISAR-CUENTA-LIGADA-RTN-EXIT.
+044950     EXIT.
+044960******************************************************************
+044970*    2120-REINICIAR-INTENTOS-RTN
+044980*    LOGIN EXITOSO: RECORRE OTRA VEZ LAS CUENTAS LIGADAS A LA
+044990*    TARJETA Y LIMPIA EL CONTADOR DE INTENTOS FALLIDOS EN CADA UNA
+044995*    DE ELLAS.
+045000******************************************************************
+045010 2120-REINICIAR-INTENTOS-RTN.
+045020
+045030     MOVE "N" TO EOF-SW.
+045040     MOVE TARJETA-NUMERO TO ACCT-CARD-NUMBER.
+045050     START ACCOUNT-MASTER-FILE KEY IS EQUAL TO ACCT-CARD-NUMBER
+045060         INVALID KEY
+045070             SET ALL-READ TO TRUE
+045080     END-START.
+045090
+045100     PERFORM 2125-LIMPIAR-INTENTOS-CUENTA-RTN THRU
+045110         2125-LIMPIAR-INTENTOS-CUENTA-RTN-EXIT
+045120         UNTIL ALL-READ.
+045130
+045140 2120-REINICIAR-INTENTOS-RTN-EXIT.
+045150     EXIT.
+045160******************************************************************
+045170*    2125-LIMPIAR-INTENTOS-CUENTA-RTN
+045180*    PONE EN CERO EL CONTADOR DE INTENTOS FALLIDOS DE LA CUENTA
+045190*    LIGADA ACTUAL, SI ESTABA EN CUALQUIER OTRO VALOR.
+045200******************************************************************
+045210 2125-LIMPIAR-INTENTOS-CUENTA-RTN.
+045220
+045230     READ ACCOUNT-MASTER-FILE NEXT RECORD
+045240         AT END
+045250             SET ALL-READ TO TRUE
+045260     END-READ.
+045270
+045280     IF NOT ALL-READ
+045290         IF ACCT-CARD-NUMBER = TARJETA-NUMERO
+045300             IF ACCT-PIN-FAIL-COUNT NOT = ZERO
+045310                 MOVE ZERO TO ACCT-PIN-FAIL-COUNT
+045320                 REWRITE ACCOUNT-MASTER-RECORD
+045330                 IF ACCT-FILE-STATUS NOT = "00"
+045340                     DISPLAY "*** ALERTA: NO SE ACTUALIZO EL "
+045350                         "CONTADOR DE INTENTOS (STATUS "
+045360                         ACCT-FILE-STATUS ") ***"
+045370                 END-IF
+045380             END-IF
+045390         ELSE
+045400             SET ALL-READ TO TRUE
+045410         END-IF
+045420     END-IF.
+045430
+045440 2125-LIMPIAR-INTENTOS-CUENTA-RTN-EXIT.
+045450     EXIT.
+045460******************************************************************
+045470*    2130-INCREMENTAR-INTENTOS-RTN
+045480*    NIP INCORRECTO: RECORRE LAS CUENTAS LIGADAS A LA TARJETA,
+045490*    SUMA UN INTENTO FALLIDO A CADA UNA Y, SI ALGUNA ALCANZA EL
+045500*    MAXIMO, BLOQUEA TODAS LAS CUENTAS DE LA TARJETA.
+045510******************************************************************
+045520 2130-INCREMENTAR-INTENTOS-RTN.
+045530
+045540     MOVE "N" TO EOF-SW.
+045550     MOVE TARJETA-NUMERO TO ACCT-CARD-NUMBER.
+045560     START ACCOUNT-MASTER-FILE KEY IS EQUAL TO ACCT-CARD-NUMBER
+045570         INVALID KEY
+045580             SET ALL-READ TO TRUE
+045590     END-START.
+045600
+045610     PERFORM 2135-MARCAR-INTENTO-CUENTA-RTN THRU
+045620         2135-MARCAR-INTENTO-CUENTA-RTN-EXIT
+045630         UNTIL ALL-READ.
+045640
+045650 2130-INCREMENTAR-INTENTOS-RTN-EXIT.
+045660     EXIT.
+045670******************************************************************
+045680*    2135-MARCAR-INTENTO-CUENTA-RTN
+045690*    SUMA UN INTENTO FALLIDO A LA CUENTA LIGADA ACTUAL Y LA
+045700*    BLOQUEA SI LLEGO AL MAXIMO PERMITIDO.
+045710******************************************************************
+045720 2135-MARCAR-INTENTO-CUENTA-RTN.
+045730
+045740     READ ACCOUNT-MASTER-FILE NEXT RECORD
+045750         AT END
+045760             SET ALL-READ TO TRUE
+045770     END-READ.
+045780
+045790     IF NOT ALL-READ
+045800         IF ACCT-CARD-NUMBER = TARJETA-NUMERO
+045810             ADD 1 TO ACCT-PIN-FAIL-COUNT
+045820             IF ACCT-PIN-FAIL-COUNT >= MAX-INTENTOS-NIP
+045830                 SET ACCT-LOCKED TO TRUE
+045840                 SET SESION-BLOQUEADA TO TRUE
+045850             END-IF
+045860             REWRITE ACCOUNT-MASTER-RECORD
+045870             IF ACCT-FILE-STATUS NOT = "00"
+045880                 DISPLAY "*** ALERTA: NO SE ACTUALIZO EL "
+045890                     "CONTADOR DE INTENTOS (STATUS "
+045900                     ACCT-FILE-STATUS ") ***"
+045910             END-IF
+045920         ELSE
+045930             SET ALL-READ TO TRUE
+045940         END-IF
+045950     END-IF.
+045960
+045970 2135-MARCAR-INTENTO-CUENTA-RTN-EXIT.
+045980     EXIT.
+049600******************************************************************
+049700*    2500-SELECCIONAR-CUENTA-RTN
+049800*    CARGA TODAS LAS CUENTAS LIGADAS A LA TARJETA AUTENTICADA Y,
+049900*    SI HAY MAS DE UNA, DEJA AL CLIENTE ELEGIR CON CUAL TRABAJAR.
+049910*    SI LA TARJETA TIENE MAS CUENTAS LIGADAS QUE LAS QUE CABEN EN
+049920*    LA TABLA, SE AVISA EN LUGAR DE DESCARTARLAS EN SILENCIO.
+050000******************************************************************
+050100 2500-SELECCIONAR-CUENTA-RTN.
+050200
+050300     MOVE ZERO TO TOTAL-CUENTAS-LIGADAS.
+050400     MOVE "N" TO EOF-SW.
+050500     MOVE TARJETA-NUMERO TO ACCT-CARD-NUMBER.
+050600     START ACCOUNT-MASTER-FILE KEY IS EQUAL TO ACCT-CARD-NUMBER
+050700         INVALID KEY
+050800             SET ALL-READ TO TRUE
+050900     END-START.
+051000
+051100     PERFORM 2510-CARGAR-CUENTA-RTN THRU
+051200         2510-CARGAR-CUENTA-RTN-EXIT
+051300         UNTIL ALL-READ OR
+051320             TOTAL-CUENTAS-LIGADAS = TABLA-MAX-CUENTAS-LIGADAS.
+051340
+051360     IF NOT ALL-READ
+051380         DISPLAY "AVISO: LA TARJETA TIENE MAS DE "
+051400             TABLA-MAX-CUENTAS-LIGADAS " CUENTAS LIGADAS. SOLO "
+051420             "SE MUESTRAN LAS PRIMERAS "
+051440             TABLA-MAX-CUENTAS-LIGADAS "."
+051460     END-IF.
+051480
+051500     IF TOTAL-CUENTAS-LIGADAS = 1
+051600         MOVE CL-NUMERO(1) TO CUENTA-ACTUAL
+051700     ELSE
+051800         PERFORM 2520-ELEGIR-CUENTA-RTN THRU
+051900             2520-ELEGIR-CUENTA-RTN-EXIT
+052000     END-IF.
+052100
+052200 2500-SELECCIONAR-CUENTA-RTN-EXIT.
+052300     EXIT.
+052400******************************************************************
+052500*    2510-CARGAR-CUENTA-RTN
+052600*    LEE LA SIGUIENTE CUENTA POSICIONADA POR LA LLAVE ALTERNA DE
+052700*    TARJETA Y LA AGREGA A LA TABLA DE CUENTAS LIGADAS.
+052800******************************************************************
+052900 2510-CARGAR-CUENTA-RTN.
+053000
+053100     READ ACCOUNT-MASTER-FILE NEXT RECORD
+053200         AT END
+053300             SET ALL-READ TO TRUE
+053400     END-READ.
+053500
+053600     IF NOT ALL-READ
+053700         IF ACCT-CARD-NUMBER = TARJETA-NUMERO
+053800             ADD 1 TO TOTAL-CUENTAS-LIGADAS
+053900             SET CL-IDX TO TOTAL-CUENTAS-LIGADAS
+054000             MOVE ACCT-NUMBER TO CL-NUMERO(CL-IDX)
+054100             MOVE ACCT-TYPE TO CL-TIPO(CL-IDX)
+054200             MOVE ACCT-SALDO TO CL-SALDO(CL-IDX)
+054300         ELSE
+054400             SET ALL-READ TO TRUE
+054500         END-IF
+054600     END-IF.
+054700
+054800 2510-CARGAR-CUENTA-RTN-EXIT.
+054900     EXIT.
+055000******************************************************************
+055100*    2520-ELEGIR-CUENTA-RTN
+055200*    MUESTRA LA LISTA DE CUENTAS LIGADAS Y CAPTURA LA SELECCION
+055300*    DEL CLIENTE, RECAPTURANDO MIENTRAS LA OPCION SEA INVALIDA.
+055400******************************************************************
+055500 2520-ELEGIR-CUENTA-RTN.
+055600
+055700     DISPLAY "Seleccione una cuenta:".
+055800     PERFORM 2530-MOSTRAR-CUENTA-RTN THRU
+055900         2530-MOSTRAR-CUENTA-RTN-EXIT
+056000         VARYING CL-IDX FROM 1 BY 1
+056100         UNTIL CL-IDX > TOTAL-CUENTAS-LIGADAS.
+056200
+056300     MOVE ZERO TO CUENTA-SELECCIONADA.
+056400     PERFORM 2540-ACEPTAR-CUENTA-RTN THRU
+056500         2540-ACEPTAR-CUENTA-RTN-EXIT
+056600         UNTIL CUENTA-SELECCIONADA > ZERO AND
+056700             CUENTA-SELECCIONADA NOT > TOTAL-CUENTAS-LIGADAS.
+056800
+056900     SET CL-IDX TO CUENTA-SELECCIONADA.
+057000     MOVE CL-NUMERO(CL-IDX) TO CUENTA-ACTUAL.
+057100
+057200 2520-ELEGIR-CUENTA-RTN-EXIT.
+057300     EXIT.
+057400******************************************************************
+057500*    2530-MOSTRAR-CUENTA-RTN
+057600*    DESPLIEGA UNA LINEA DE LA LISTA DE CUENTAS LIGADAS.
+057700******************************************************************
+057800 2530-MOSTRAR-CUENTA-RTN.
+057900
+058000     DISPLAY CL-IDX " - CUENTA " CL-NUMERO(CL-IDX)
+058100         " (" CL-TIPO(CL-IDX) ") SALDO $" CL-SALDO(CL-IDX).
+058200
+058300 2530-MOSTRAR-CUENTA-RTN-EXIT.
+058400     EXIT.
+058500******************************************************************
+058600*    2540-ACEPTAR-CUENTA-RTN
+058700*    CAPTURA EL NUMERO DE LISTA ELEGIDO POR EL CLIENTE.
+058800******************************************************************
+058900 2540-ACEPTAR-CUENTA-RTN.
+059000
+059100     DISPLAY "Opcion: ".
+059200     ACCEPT CUENTA-SELECCIONADA.
+059300     IF CUENTA-SELECCIONADA = ZERO OR
+059400         CUENTA-SELECCIONADA > TOTAL-CUENTAS-LIGADAS
+059500         DISPLAY "Seleccion invalida. Intente nuevamente."
+059600     END-IF.
+059700
+059800 2540-ACEPTAR-CUENTA-RTN-EXIT.
+059900     EXIT.
+060000******************************************************************
+060100*    3000-MENU-RTN
+060200*    DESPLIEGA EL MENU PRINCIPAL, VALIDA LA OPCION CAPTURADA Y
+060300*    DESPACHA LA OPERACION ELEGIDA.
+060400******************************************************************
+060500 3000-MENU-RTN.
+060600
+060700     DISPLAY " ".
+060800     DISPLAY "Bienvenido al Simulador de Cajero Automatico".
+060900     DISPLAY "1. Consulta de Saldo".
+061000     DISPLAY "2. Deposito".
+061100     DISPLAY "3. Retiro".
+061200     DISPLAY "4. Salir".
+061300     DISPLAY "5. Transferencia".
+061400     DISPLAY "Opcion: ".
+061500     ACCEPT OPCION-ENTRADA.
+061600
+061700     MOVE "N" TO VALIDO-SW.
+061800     PERFORM 3100-VALIDAR-OPCION-RTN THRU
+061900         3100-VALIDAR-OPCION-RTN-EXIT
+062000         UNTIL CAPTURA-VALIDA.
+062100
+062200     PERFORM 4000-OPCIONES-CAJERO-RTN THRU
+062300         4000-OPCIONES-CAJERO-RTN-EXIT.
+062400
+062500 3000-MENU-RTN-EXIT.
+062600     EXIT.
+062700******************************************************************
+062800*    3100-VALIDAR-OPCION-RTN
+062900*    VERIFICA QUE LA OPCION CAPTURADA SEA NUMERICA Y ESTE EN EL
+063000*    RANGO 1-5, RECAPTURANDO CON UN MENSAJE CLARO SI NO LO ES.
+063100******************************************************************
+063200 3100-VALIDAR-OPCION-RTN.
+063300
+063400     IF OPCION-ENTRADA IS NOT NUMERIC
+063500         DISPLAY "Opcion invalida. Ingrese numero de 1 a 5."
+063600         DISPLAY "Opcion: "
+063700         ACCEPT OPCION-ENTRADA
+063800     ELSE
+063900         MOVE OPCION-ENTRADA TO OPCION
+064000         IF OPCION < 1 OR OPCION > 5
+064100             DISPLAY "Opcion invalida. Ingrese numero de 1 a 5."
+064200             DISPLAY "Opcion: "
+064300             ACCEPT OPCION-ENTRADA
+064400         ELSE
+064500             SET CAPTURA-VALIDA TO TRUE
+064600         END-IF
+064700     END-IF.
+064800
+064900 3100-VALIDAR-OPCION-RTN-EXIT.
+065000     EXIT.
+065100******************************************************************
+065200*    4000-OPCIONES-CAJERO-RTN
+065300*    DESPACHA LA OPCION DE MENU YA VALIDADA A SU PARRAFO.
+065400******************************************************************
+065500 4000-OPCIONES-CAJERO-RTN.
+065600
+065700     EVALUATE OPCION
+065800         WHEN 1
+065900             PERFORM 5000-CONSULTAR-SALDO-RTN THRU
+066000                 5000-CONSULTAR-SALDO-RTN-EXIT
+066100         WHEN 2
+066200             PERFORM 6000-REALIZAR-DEPOSITO-RTN THRU
+066300                 6000-REALIZAR-DEPOSITO-RTN-EXIT
+066400         WHEN 3
+066500             PERFORM 7000-REALIZAR-RETIRO-RTN THRU
+066600                 7000-REALIZAR-RETIRO-RTN-EXIT
+066700         WHEN 4
+066800             DISPLAY "Gracias por usar el Simulador de Cajero "
+066900                 "Automatico."
+067000         WHEN 5
+067100             PERFORM 8000-REALIZAR-TRANSFERENCIA-RTN THRU
+067200                 8000-REALIZAR-TRANSFERENCIA-RTN-EXIT
+067300         WHEN OTHER
+067400             DISPLAY "Opcion no valida. Intente nuevamente"
+067500     END-EVALUATE.
+067600
+067700 4000-OPCIONES-CAJERO-RTN-EXIT.
+067800     EXIT.
+067900******************************************************************
+068000*    5000-CONSULTAR-SALDO-RTN
+068100*    RELEE LA CUENTA ACTUAL Y MUESTRA SU SALDO VIGENTE.
+068200******************************************************************
+068300 5000-CONSULTAR-SALDO-RTN.
+068400
+068500     MOVE CUENTA-ACTUAL TO ACCT-NUMBER.
+068550     MOVE "N" TO CUENTA-ENCONTRADA-SW.
+068600     READ ACCOUNT-MASTER-FILE
+068700         INVALID KEY
+068800             DISPLAY "Error leyendo la cuenta seleccionada."
+068820         NOT INVALID KEY
+068840             SET CUENTA-ENCONTRADA TO TRUE
+068900     END-READ.
+068910
+068920     IF CUENTA-ENCONTRADA
+068950         PERFORM 1550-VERIFICAR-APERTURA-DIA-RTN THRU
+068960             1550-VERIFICAR-APERTURA-DIA-RTN-EXIT
+069000         DISPLAY "Saldo actual: $" ACCT-SALDO
+069090     END-IF.
+069100
+069200 5000-CONSULTAR-SALDO-RTN-EXIT.
+069300     EXIT.
+069400******************************************************************
+069500*    6000-REALIZAR-DEPOSITO-RTN
+069600*    CAPTURA EL MONTO A DEPOSITAR, LO ABONA AL SALDO DE LA
+069700*    CUENTA ACTUAL, REGISTRA EL MOVIMIENTO EN LA BITACORA Y
+069800*    EMITE EL RECIBO CORRESPONDIENTE.
+069900******************************************************************
+070000 6000-REALIZAR-DEPOSITO-RTN.
+070100
+070200     MOVE CUENTA-ACTUAL TO ACCT-NUMBER.
+070250     MOVE "N" TO CUENTA-ENCONTRADA-SW.
+070300     READ ACCOUNT-MASTER-FILE
+070400         INVALID KEY
+070500             DISPLAY "Error leyendo la cuenta seleccionada."
+070550         NOT INVALID KEY
+070560             SET CUENTA-ENCONTRADA TO TRUE
+070600     END-READ.
+070610
+070620     IF CUENTA-ENCONTRADA
+070650         PERFORM 1550-VERIFICAR-APERTURA-DIA-RTN THRU
+070660             1550-VERIFICAR-APERTURA-DIA-RTN-EXIT
+070700
+070800         DISPLAY "Ingrese la cantidad a depositar: "
+070900         ACCEPT DEPOCITO
+071000         MOVE "N" TO VALIDO-SW
+071100         PERFORM 6100-VALIDAR-DEPOSITO-RTN THRU
+071200             6100-VALIDAR-DEPOSITO-RTN-EXIT
+071300             UNTIL CAPTURA-VALIDA
+071400
+071500         ADD DEPOCITO TO ACCT-SALDO
+071600         MOVE FECHA-HOY TO ACCT-LAST-ACTIVITY-DATE
+071700         REWRITE ACCOUNT-MASTER-RECORD
+071710         IF ACCT-FILE-STATUS NOT = "00"
+071720             DISPLAY "*** ALERTA: NO SE ACTUALIZO EL SALDO EN EL "
+071730                 "MAESTRO (STATUS " ACCT-FILE-STATUS ") ***"
+071740         END-IF
+071800
+071900         PERFORM 1500-SIGUIENTE-SECUENCIA-RTN THRU
+072000             1500-SIGUIENTE-SECUENCIA-RTN-EXIT
+072100         MOVE "DEPOSITO" TO TIPO-MOVIMIENTO
+072200         MOVE DEPOCITO TO MONTO-MOVIMIENTO
+072300         MOVE ACCT-SALDO TO SALDO-RESULTANTE
+072400         MOVE ZERO TO CUENTA-RELACIONADA
+072500         PERFORM 1600-ESCRIBIR-LOG-RTN THRU
+072600             1600-ESCRIBIR-LOG-RTN-EXIT
+072700         PERFORM 1700-IMPRIMIR-RECIBO-RTN THRU
+072800             1700-IMPRIMIR-RECIBO-RTN-EXIT
+072890     END-IF.
+072900
+073000 6000-REALIZAR-DEPOSITO-RTN-EXIT.
+073100     EXIT.
+073200******************************************************************
+073300*    6100-VALIDAR-DEPOSITO-RTN
+073400*    VERIFICA QUE EL MONTO A DEPOSITAR SEA NUMERICO Y MAYOR A
+073500*    CERO, RECAPTURANDO SI NO LO ES.
+073600******************************************************************
+073700 6100-VALIDAR-DEPOSITO-RTN.
+073800
+073900     IF DEPOCITO IS NOT NUMERIC OR DEPOCITO = ZERO
+074000         DISPLAY "Cantidad invalida. Ingrese un monto mayor a "
+074100             "cero."
+074200         DISPLAY "Ingrese la cantidad a depositar: "
+074300         ACCEPT DEPOCITO
+074400     ELSE
+074500         SET CAPTURA-VALIDA TO TRUE
+074600     END-IF.
+074700
+074800 6100-VALIDAR-DEPOSITO-RTN-EXIT.
+074900     EXIT.
+075000******************************************************************
+075100*    7000-REALIZAR-RETIRO-RTN
+075200*    CAPTURA EL MONTO A RETIRAR, VALIDA SALDO, LIMITE DIARIO Y
+075300*    EXISTENCIA DE BILLETES, ENTREGA EL DESGLOSE POR DENOMINACION
+075400*    Y REGISTRA EL MOVIMIENTO.
+075500******************************************************************
+075600 7000-REALIZAR-RETIRO-RTN.
+075700
+075710     MOVE CUENTA-ACTUAL TO ACCT-NUMBER.
+075720     MOVE "N" TO CUENTA-ENCONTRADA-SW.
+075900     READ ACCOUNT-MASTER-FILE
+076000         INVALID KEY
+076100             DISPLAY "Error leyendo la cuenta seleccionada."
+076150         NOT INVALID KEY
+076160             SET CUENTA-ENCONTRADA TO TRUE
+076200     END-READ.
+076300
+076320     IF CUENTA-ENCONTRADA
+076400         PERFORM 1550-VERIFICAR-APERTURA-DIA-RTN THRU
+076500             1550-VERIFICAR-APERTURA-DIA-RTN-EXIT
+076600
+076700         DISPLAY "Ingrese la cantidad a retirar: "
+076800         ACCEPT RETIRO
+076900         MOVE "N" TO VALIDO-SW
+077000         PERFORM 7100-VALIDAR-RETIRO-RTN THRU
+077100             7100-VALIDAR-RETIRO-RTN-EXIT
+077200             UNTIL CAPTURA-VALIDA
+077300
+077400         SET FONDOS-SUFICIENTES TO TRUE
+077500         IF RETIRO > ACCT-SALDO
+077600             SET FONDOS-INSUFICIENTES TO TRUE
+077700             DISPLAY "Fondos insuficientes."
+077800         END-IF
+077900
+078000         IF FONDOS-SUFICIENTES
+078100             IF (ACCT-DAILY-WITHDRAWN + RETIRO) >
+078150                 LIMITE-DIARIO-RETIRO
+078200                 SET FONDOS-INSUFICIENTES TO TRUE
+078300                 DISPLAY "Excede el limite diario de retiro de $"
+078400                     LIMITE-DIARIO-RETIRO
+078500             END-IF
+078600         END-IF
+078700
+078800         IF FONDOS-SUFICIENTES
+078900             PERFORM 7200-CALCULAR-BILLETES-RTN THRU
+079000                 7200-CALCULAR-BILLETES-RTN-EXIT
+079100         END-IF
+079200
+079300         IF FONDOS-SUFICIENTES AND BILLETES-DISPONIBLES
+079400             PERFORM 7250-ENTREGAR-BILLETES-RTN THRU
+079500                 7250-ENTREGAR-BILLETES-RTN-EXIT
+079600             SUBTRACT RETIRO FROM ACCT-SALDO
+079700             ADD RETIRO TO ACCT-DAILY-WITHDRAWN
+079800             MOVE FECHA-HOY TO ACCT-LAST-ACTIVITY-DATE
+079900             REWRITE ACCOUNT-MASTER-RECORD
+079910             IF ACCT-FILE-STATUS NOT = "00"
+079920                 DISPLAY "*** ALERTA: NO SE ACTUALIZO EL SALDO "
+079930                     "EN EL MAESTRO (STATUS " ACCT-FILE-STATUS
+079940                     ") ***"
+079950             END-IF
+080000             PERFORM 1500-SIGUIENTE-SECUENCIA-RTN THRU
+080100                 1500-SIGUIENTE-SECUENCIA-RTN-EXIT
+080200             MOVE "RETIRO" TO TIPO-MOVIMIENTO
+080300             MOVE RETIRO TO MONTO-MOVIMIENTO
+080400             MOVE ACCT-SALDO TO SALDO-RESULTANTE
+080500             MOVE ZERO TO CUENTA-RELACIONADA
+080600             PERFORM 1600-ESCRIBIR-LOG-RTN THRU
+080700                 1600-ESCRIBIR-LOG-RTN-EXIT
+080800             PERFORM 1700-IMPRIMIR-RECIBO-RTN THRU
+080900                 1700-IMPRIMIR-RECIBO-RTN-EXIT
+081000             DISPLAY "Retiro exitoso. Saldo actual: $" ACCT-SALDO
+081100         ELSE
+081200             IF FONDOS-SUFICIENTES AND BILLETES-INSUFICIENTES
+081300                 DISPLAY "El cajero no tiene billetes "
+081350                     "suficientes para entregar esa cantidad."
+081500                 DISPLAY "Intente con otro monto."
+081600             END-IF
+081700         END-IF
+081750     END-IF.
+081800
+081900 7000-REALIZAR-RETIRO-RTN-EXIT.
+082000     EXIT.
+083400******************************************************************
+083500*    7100-VALIDAR-RETIRO-RTN
+083600*    VERIFICA QUE EL MONTO A RETIRAR SEA NUMERICO Y MAYOR A
+083700*    CERO, RECAPTURANDO SI NO LO ES.
+083800******************************************************************
+083900 7100-VALIDAR-RETIRO-RTN.
+084000
+084100     IF RETIRO IS NOT NUMERIC OR RETIRO = ZERO
+084200         DISPLAY "Cantidad invalida. Ingrese un monto mayor a "
+084300             "cero."
+084400         DISPLAY "Ingrese la cantidad a retirar: "
+084500         ACCEPT RETIRO
+084600     ELSE
+084700         SET CAPTURA-VALIDA TO TRUE
+084800     END-IF.
+084900
+085000 7100-VALIDAR-RETIRO-RTN-EXIT.
+085100     EXIT.
+085200******************************************************************
+085300*    7200-CALCULAR-BILLETES-RTN
+085400*    CARGA LA EXISTENCIA DE CADA DENOMINACION DESDE LA BOVEDA Y
+085500*    CALCULA CUANTOS BILLETES DE CADA UNA SE REQUIEREN PARA
+085600*    CUBRIR EL RETIRO, RESPETANDO LA EXISTENCIA DISPONIBLE.
+085700******************************************************************
+085800 7200-CALCULAR-BILLETES-RTN.
+085900
+086000     MOVE 100 TO DENOM-VALOR(1).
+086100     MOVE 050 TO DENOM-VALOR(2).
+086200     MOVE 020 TO DENOM-VALOR(3).
+086300     MOVE 010 TO DENOM-VALOR(4).
+086400     MOVE RETIRO TO RETIRO-RESTANTE.
+086500     SET BILLETES-DISPONIBLES TO TRUE.
+086600
+086700     PERFORM 7210-CARGAR-DENOM-RTN THRU
+086800         7210-CARGAR-DENOM-RTN-EXIT
+086900         VARYING DENOM-SUB FROM 1 BY 1 UNTIL DENOM-SUB > 4.
+087000
+087100     PERFORM 7220-DESGLOSAR-DENOM-RTN THRU
+087200         7220-DESGLOSAR-DENOM-RTN-EXIT
+087300         VARYING DENOM-SUB FROM 1 BY 1 UNTIL DENOM-SUB > 4.
+087400
+087500     IF RETIRO-RESTANTE NOT = ZERO
+087600         SET BILLETES-INSUFICIENTES TO TRUE
+087700     END-IF.
+087800
+087900 7200-CALCULAR-BILLETES-RTN-EXIT.
+088000     EXIT.
+088100******************************************************************
+088200*    7210-CARGAR-DENOM-RTN
+088300*    LEE LA EXISTENCIA DE BILLETES DE UNA DENOMINACION DESDE EL
+088400*    MAESTRO DE BOVEDA.
+088500******************************************************************
+088600 7210-CARGAR-DENOM-RTN.
+088700
+088800     MOVE DENOM-VALOR(DENOM-SUB) TO VAULT-DENOM.
+088900     READ VAULT-MASTER-FILE
+089000         INVALID KEY
+089100             MOVE ZERO TO VAULT-NOTE-COUNT
+089200     END-READ.
+089300     MOVE VAULT-NOTE-COUNT TO DENOM-DISPONIBLE(DENOM-SUB).
+089400     MOVE ZERO TO DENOM-A-ENTREGAR(DENOM-SUB).
+089500
+089600 7210-CARGAR-DENOM-RTN-EXIT.
+089700     EXIT.
+089800******************************************************************
+089900*    7220-DESGLOSAR-DENOM-RTN
+090000*    APLICA EL DESGLOSE GREEDY POR DENOMINACION: TOMA TANTOS
+090100*    BILLETES COMO ALCANCEN Y LA EXISTENCIA LO PERMITA, Y DEJA EL
+090200*    REMANENTE PARA LA SIGUIENTE DENOMINACION MAS PEQUENA.
+090300******************************************************************
+090400 7220-DESGLOSAR-DENOM-RTN.
+090500
+090600     IF RETIRO-RESTANTE NOT < DENOM-VALOR(DENOM-SUB)
+090700         DIVIDE RETIRO-RESTANTE BY DENOM-VALOR(DENOM-SUB)
+090800             GIVING NOTAS-CALCULADAS
+090900             REMAINDER RETIRO-RESTANTE
+091000         IF NOTAS-CALCULADAS > DENOM-DISPONIBLE(DENOM-SUB)
+091100             COMPUTE RETIRO-RESTANTE =
+091200                 RETIRO-RESTANTE +
+091300                 ((NOTAS-CALCULADAS - DENOM-DISPONIBLE(DENOM-SUB))
+091400                  * DENOM-VALOR(DENOM-SUB))
+091500             MOVE DENOM-DISPONIBLE(DENOM-SUB) TO NOTAS-CALCULADAS
+091600         END-IF
+091700         MOVE NOTAS-CALCULADAS TO DENOM-A-ENTREGAR(DENOM-SUB)
+091800     END-IF.
+091900
+092000 7220-DESGLOSAR-DENOM-RTN-EXIT.
+092100     EXIT.
+092200******************************************************************
+092300*    7250-ENTREGAR-BILLETES-RTN
+092400*    MUESTRA EL DESGLOSE DE BILLETES A ENTREGAR Y DESCUENTA LAS
+092500*    EXISTENCIAS DE LA BOVEDA.
+092600******************************************************************
+092700 7250-ENTREGAR-BILLETES-RTN.
+092800
+092900     DISPLAY "Desglose de billetes a entregar:".
+093000     PERFORM 7260-ACTUALIZAR-DENOM-RTN THRU
+093100         7260-ACTUALIZAR-DENOM-RTN-EXIT
+093200         VARYING DENOM-SUB FROM 1 BY 1 UNTIL DENOM-SUB > 4.
+093300
+093400 7250-ENTREGAR-BILLETES-RTN-EXIT.
+093500     EXIT.
+093600******************************************************************
+093700*    7260-ACTUALIZAR-DENOM-RTN
+093800*    DESPLIEGA Y DESCUENTA LOS BILLETES DE UNA DENOMINACION EN
+093900*    EL MAESTRO DE BOVEDA.
+094000******************************************************************
+094100 7260-ACTUALIZAR-DENOM-RTN.
+094200
+094300     IF DENOM-A-ENTREGAR(DENOM-SUB) > ZERO
+094400         DISPLAY "  " DENOM-A-ENTREGAR(DENOM-SUB)
+094500             " BILLETE(S) DE $" DENOM-VALOR(DENOM-SUB)
+094600         MOVE DENOM-VALOR(DENOM-SUB) TO VAULT-DENOM
+094700         READ VAULT-MASTER-FILE
+094800             INVALID KEY
+094900                 CONTINUE
+095000         END-READ
+095100         SUBTRACT DENOM-A-ENTREGAR(DENOM-SUB)
+095150             FROM VAULT-NOTE-COUNT
+095200         REWRITE VAULT-MASTER-RECORD
+095210         IF VAULT-FILE-STATUS NOT = "00"
+095220             DISPLAY "*** ALERTA: NO SE ACTUALIZO EL INVENTARIO "
+095230                 "DE BOVEDA (STATUS " VAULT-FILE-STATUS ") ***"
+095240         END-IF
+095300     END-IF.
+095400
+095500 7260-ACTUALIZAR-DENOM-RTN-EXIT.
+095600     EXIT.
+095700******************************************************************
+095800*    8000-REALIZAR-TRANSFERENCIA-RTN
+095900*    TRANSFIERE FONDOS DE LA CUENTA ACTUAL A UNA CUENTA DESTINO
+096000*    VALIDA, ACTUALIZANDO AMBOS SALDOS Y REGISTRANDO LAS DOS
+096100*    PATAS DEL MOVIMIENTO EN LA BITACORA.
+096200******************************************************************
+096300 8000-REALIZAR-TRANSFERENCIA-RTN.
+096400
+096500     DISPLAY "Ingrese el numero de cuenta destino: ".
+096600     ACCEPT CUENTA-DESTINO.
+096700     MOVE "N" TO CUENTA-DESTINO-SW.
+096800     PERFORM 8100-VALIDAR-DESTINO-RTN THRU
+096900         8100-VALIDAR-DESTINO-RTN-EXIT.
+097000
+097100     IF CUENTA-DESTINO-VALIDA
+097200         IF CUENTA-DESTINO = CUENTA-ACTUAL
+097300             DISPLAY "No puede transferir a la misma cuenta."
+097400         ELSE
+097500             PERFORM 8200-CAPTURAR-MONTO-TRANS-RTN THRU
+097600                 8200-CAPTURAR-MONTO-TRANS-RTN-EXIT
+097700             PERFORM 8300-APLICAR-TRANSFERENCIA-RTN THRU
+097800                 8300-APLICAR-TRANSFERENCIA-RTN-EXIT
+097900         END-IF
+098000     ELSE
+098100         DISPLAY "La cuenta destino no existe."
+098200     END-IF.
+098300
+098400 8000-REALIZAR-TRANSFERENCIA-RTN-EXIT.
+098500     EXIT.
+098600******************************************************************
+098700*    8100-VALIDAR-DESTINO-RTN
+098800*    CONFIRMA QUE LA CUENTA DESTINO CAPTURADA EXISTE EN EL
+098900*    MAESTRO DE CUENTAS.
+099000******************************************************************
+099100 8100-VALIDAR-DESTINO-RTN.
+099200
+099300     MOVE CUENTA-DESTINO TO ACCT-NUMBER.
+099400     READ ACCOUNT-MASTER-FILE
+099500         INVALID KEY
+099600             MOVE "N" TO CUENTA-DESTINO-SW
+099700         NOT INVALID KEY
+099800             SET CUENTA-DESTINO-VALIDA TO TRUE
+099900     END-READ.
+100000
+100100 8100-VALIDAR-DESTINO-RTN-EXIT.
+100200     EXIT.
+100300******************************************************************
+100400*    8200-CAPTURAR-MONTO-TRANS-RTN
+100500*    CAPTURA Y VALIDA EL MONTO A TRANSFERIR.
+100600******************************************************************
+100700 8200-CAPTURAR-MONTO-TRANS-RTN.
+100800
+100900     DISPLAY "Ingrese el monto a transferir: ".
+101000     ACCEPT MONTO-TRANSFERENCIA.
+101100     MOVE "N" TO VALIDO-SW.
+101200     PERFORM 8210-VALIDAR-MONTO-TRANS-RTN THRU
+101300         8210-VALIDAR-MONTO-TRANS-RTN-EXIT
+101400         UNTIL CAPTURA-VALIDA.
+101500
+101600 8200-CAPTURAR-MONTO-TRANS-RTN-EXIT.
+101700     EXIT.
+101800******************************************************************
+101900*    8210-VALIDAR-MONTO-TRANS-RTN
+102000*    VERIFICA QUE EL MONTO A TRANSFERIR SEA NUMERICO Y MAYOR A
+102100*    CERO, RECAPTURANDO SI NO LO ES.
+102200******************************************************************
+102300 8210-VALIDAR-MONTO-TRANS-RTN.
+102400
+102500     IF MONTO-TRANSFERENCIA IS NOT NUMERIC OR
+102600         MONTO-TRANSFERENCIA = ZERO
+102700         DISPLAY "Monto invalido. Ingrese un monto mayor a cero."
+102800         DISPLAY "Ingrese el monto a transferir: "
+102900         ACCEPT MONTO-TRANSFERENCIA
+103000     ELSE
+103100         SET CAPTURA-VALIDA TO TRUE
+103200     END-IF.
+103300
+103400 8210-VALIDAR-MONTO-TRANS-RTN-EXIT.
+103500     EXIT.
+103600******************************************************************
+103700*    8300-APLICAR-TRANSFERENCIA-RTN
+103800*    SUBTRAE DE LA CUENTA ORIGEN Y ABONA A LA CUENTA DESTINO,
+103900*    REGISTRANDO CADA PATA EN LA BITACORA DE TRANSACCIONES. EL
+103950*    RECIBO IMPRESO SE RESERVA PARA DEPOSITO Y RETIRO.
+104000******************************************************************
+104100 8300-APLICAR-TRANSFERENCIA-RTN.
+104200
+104300     MOVE CUENTA-ACTUAL TO ACCT-NUMBER.
+104350     MOVE "N" TO CUENTA-ENCONTRADA-SW.
+104400     READ ACCOUNT-MASTER-FILE
+104500         INVALID KEY
+104600             DISPLAY "Error leyendo la cuenta origen."
+104650         NOT INVALID KEY
+104660             SET CUENTA-ENCONTRADA TO TRUE
+104700     END-READ.
+104710
+104720     IF CUENTA-ENCONTRADA
+104750         PERFORM 1550-VERIFICAR-APERTURA-DIA-RTN THRU
+104760             1550-VERIFICAR-APERTURA-DIA-RTN-EXIT
+104800
+104900         IF MONTO-TRANSFERENCIA > ACCT-SALDO
+105000             DISPLAY "Fondos insuficientes para la transferencia."
+105100         ELSE
+105200             SUBTRACT MONTO-TRANSFERENCIA FROM ACCT-SALDO
+105300             MOVE FECHA-HOY TO ACCT-LAST-ACTIVITY-DATE
+105400             REWRITE ACCOUNT-MASTER-RECORD
+105410             IF ACCT-FILE-STATUS NOT = "00"
+105420                 DISPLAY "*** ALERTA: NO SE ACTUALIZO EL SALDO "
+105430                     "EN EL MAESTRO (STATUS " ACCT-FILE-STATUS
+105440                     ") ***"
+105450             END-IF
+105500             PERFORM 1500-SIGUIENTE-SECUENCIA-RTN THRU
+105600                 1500-SIGUIENTE-SECUENCIA-RTN-EXIT
+105700             MOVE "TRANSF-ORIG" TO TIPO-MOVIMIENTO
+105800             MOVE MONTO-TRANSFERENCIA TO MONTO-MOVIMIENTO
+105900             MOVE ACCT-SALDO TO SALDO-RESULTANTE
+106000             MOVE CUENTA-DESTINO TO CUENTA-RELACIONADA
+106100             PERFORM 1600-ESCRIBIR-LOG-RTN THRU
+106200                 1600-ESCRIBIR-LOG-RTN-EXIT
+106500
+106600             MOVE CUENTA-DESTINO TO ACCT-NUMBER
+106650             MOVE "N" TO CUENTA-ENCONTRADA-SW
+106700             READ ACCOUNT-MASTER-FILE
+106800                 INVALID KEY
+106900                     DISPLAY "Error leyendo la cuenta destino."
+106950                 NOT INVALID KEY
+106960                     SET CUENTA-ENCONTRADA TO TRUE
+107000             END-READ
+107010
+107020             IF CUENTA-ENCONTRADA
+107050                 PERFORM 1550-VERIFICAR-APERTURA-DIA-RTN THRU
+107060                     1550-VERIFICAR-APERTURA-DIA-RTN-EXIT
+107100                 ADD MONTO-TRANSFERENCIA TO ACCT-SALDO
+107200                 MOVE FECHA-HOY TO ACCT-LAST-ACTIVITY-DATE
+107300                 REWRITE ACCOUNT-MASTER-RECORD
+107310                 IF ACCT-FILE-STATUS NOT = "00"
+107320                     DISPLAY "*** ALERTA: NO SE ACTUALIZO EL "
+107325                         "SALDO EN EL MAESTRO (STATUS "
+107330                         ACCT-FILE-STATUS ") ***"
+107350                 END-IF
+107400                 PERFORM 1500-SIGUIENTE-SECUENCIA-RTN THRU
+107500                     1500-SIGUIENTE-SECUENCIA-RTN-EXIT
+107600                 MOVE "TRANSF-DEST" TO TIPO-MOVIMIENTO
+107700                 MOVE MONTO-TRANSFERENCIA TO MONTO-MOVIMIENTO
+107800                 MOVE ACCT-SALDO TO SALDO-RESULTANTE
+107900                 MOVE CUENTA-ACTUAL TO CUENTA-RELACIONADA
+108000                 PERFORM 1600-ESCRIBIR-LOG-RTN THRU
+108100                     1600-ESCRIBIR-LOG-RTN-EXIT
+108200                 DISPLAY "Transferencia exitosa."
+108250             END-IF
+108300
+108500             MOVE CUENTA-ACTUAL TO ACCT-NUMBER
+108600             READ ACCOUNT-MASTER-FILE
+108700                 INVALID KEY
+108800                     DISPLAY "Error leyendo la cuenta"
+108850                         " seleccionada."
+108900             END-READ
+108950         END-IF
+109000     END-IF.
+109100
+109200 8300-APLICAR-TRANSFERENCIA-RTN-EXIT.
+109300     EXIT.
+109400******************************************************************
+109500*    9000-TERMINAR-RTN
+109600*    CIERRA TODOS LOS ARCHIVOS ABIERTOS POR EL PROGRAMA.
+109700******************************************************************
+109800 9000-TERMINAR-RTN.
+109900
+110000     CLOSE ACCOUNT-MASTER-FILE
+110100           TRANSACTION-LOG-FILE
+110200           VAULT-MASTER-FILE
+110300           TRAN-CONTROL-FILE
+110400           RECEIPT-FILE.
+110500
+110600 9000-TERMINAR-RTN-EXIT.
+110700     EXIT.
+110800
+110900 END PROGRAM CAJERO-AUTOMATICO.
