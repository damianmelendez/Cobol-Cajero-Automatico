@@ -0,0 +1,485 @@
+000100******************************************************************
+000200* PROGRAM-ID:  CAJERO-CIERRE-DIARIO
+000300* AUTHOR:      J. MELENDEZ RUIZ
+000400* INSTALLATION: DEPARTAMENTO DE SISTEMAS - BANCA MINORISTA
+000500* DATE-WRITTEN: 2026-08-09
+000600* DATE-COMPILED:
+000700* PURPOSE:     PROGRAMA BATCH DE CIERRE DE DIA PARA EL SIMULADOR
+000800*              DE CAJERO AUTOMATICO. LEE EL MAESTRO DE CUENTAS Y
+000900*              LA BITACORA DE TRANSACCIONES DEL DIA Y EMITE UN
+001000*              REPORTE CON EL SALDO DE APERTURA, LOS TOTALES DE
+001100*              DEPOSITOS Y RETIROS, EL SALDO DE CIERRE POR CUENTA
+001200*              Y UNA BANDERA CUANDO EL SALDO RECALCULADO A PARTIR
+001300*              DE LA BITACORA NO CUADRA CONTRA EL SALDO VIGENTE
+001400*              EN EL MAESTRO DE CUENTAS.
+001500* TECTONICS:   cobc
+001600*
+001700* MODIFICATION HISTORY
+001800* DATE       INIT  DESCRIPTION
+001900* ---------  ----  --------------------------------------------
+002000* 2026-08-09 JMR   VERSION ORIGINAL - REPORTE DE CIERRE DIARIO.
+002050* 2026-08-09 JMR   LA FECHA DE CORTE AHORA SE PUEDE CAPTURAR POR
+002060*                  PARAMETRO, PARA PODER CERRAR EL DIA ANTERIOR
+002070*                  CUANDO EL JOB CORRE DESPUES DE MEDIANOCHE.
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. CAJERO-CIERRE-DIARIO.
+002400 AUTHOR. J. MELENDEZ RUIZ.
+002500 INSTALLATION. DEPARTAMENTO DE SISTEMAS - BANCA MINORISTA.
+002600 DATE-WRITTEN. 2026-08-09.
+002700 DATE-COMPILED.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. GNUCOBOL.
+003200 OBJECT-COMPUTER. GNUCOBOL.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT ACCOUNT-MASTER-FILE
+003600         ASSIGN TO "ACCTMSTR"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS DYNAMIC
+003900         RECORD KEY IS ACCT-NUMBER
+004000         ALTERNATE RECORD KEY IS ACCT-CARD-NUMBER
+004100             WITH DUPLICATES
+004200         FILE STATUS IS ACCT-FILE-STATUS.
+004300
+004400     SELECT TRANSACTION-LOG-FILE
+004500         ASSIGN TO "TRANLOG"
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS TRAN-FILE-STATUS.
+004800
+004900     SELECT REPORT-FILE
+005000         ASSIGN TO "EODRPT"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS RPT-FILE-STATUS.
+005300******************************************************************
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  ACCOUNT-MASTER-FILE
+005700     LABEL RECORDS ARE STANDARD.
+005800     COPY ACCTREC.
+005900
+006000 FD  TRANSACTION-LOG-FILE
+006100     LABEL RECORDS ARE STANDARD.
+006200     COPY TRANREC.
+006300
+006400 FD  REPORT-FILE
+006500     LABEL RECORDS ARE STANDARD.
+006600 01  REPORT-LINE                     PIC X(80).
+006700******************************************************************
+006800 WORKING-STORAGE SECTION.
+006900 01  SWITCHES.
+007000     05  CUENTAS-EOF-SW              PIC X(01) VALUE "N".
+007100         88  CUENTAS-FIN                 VALUE "Y".
+007200     05  LOG-EOF-SW                  PIC X(01) VALUE "N".
+007300         88  LOG-FIN                     VALUE "Y".
+007400     05  CUENTA-LOCALIZADA-SW        PIC X(01) VALUE "N".
+007500         88  CUENTA-LOCALIZADA           VALUE "Y".
+007600
+007700 01  ARCHIVO-STATUS-FIELDS.
+007800     05  ACCT-FILE-STATUS            PIC X(02) VALUE SPACES.
+007900     05  TRAN-FILE-STATUS            PIC X(02) VALUE SPACES.
+008000     05  RPT-FILE-STATUS             PIC X(02) VALUE SPACES.
+008100
+008200 77  FECHA-CORTE                     PIC 9(08) VALUE ZERO.
+008210 77  FECHA-PARM-ENTRADA              PIC X(08) VALUE SPACES.
+008300 77  TOTAL-CUENTAS                   PIC 9(04) VALUE ZERO.
+008400 77  GRAN-TOTAL-DEPOSITOS            PIC 9(09)V9(02) VALUE ZERO.
+008500 77  GRAN-TOTAL-RETIROS              PIC 9(09)V9(02) VALUE ZERO.
+008600 77  TOTAL-CUENTAS-NO-CONCILIAN      PIC 9(04) VALUE ZERO.
+008620 77  TOTAL-CUENTAS-APERTURA-DESC     PIC 9(04) VALUE ZERO.
+008650 77  TABLA-MAX-CUENTAS               PIC 9(04) VALUE 500.
+008700
+008800 01  EOD-CUENTA-TABLA.
+008900     05  EOD-CUENTA-ROW OCCURS 500 TIMES INDEXED BY EOD-IDX.
+009000         COPY EODWSREC.
+009100******************************************************************
+009200 PROCEDURE DIVISION.
+009300******************************************************************
+009400*    0000-MAINLINE
+009500*    CONTROLA LA SECUENCIA DEL CIERRE: CARGA CUENTAS, APLICA LA
+009600*    BITACORA DEL DIA, EVALUA LA CONCILIACION POR CUENTA E
+009700*    IMPRIME EL REPORTE.
+009800******************************************************************
+009900 0000-MAINLINE.
+010000
+010100     PERFORM 1000-INICIALIZAR-RTN THRU 1000-INICIALIZAR-RTN-EXIT.
+010200
+010300     PERFORM 2000-CARGAR-CUENTAS-RTN THRU
+010400         2000-CARGAR-CUENTAS-RTN-EXIT
+010450         UNTIL CUENTAS-FIN OR TOTAL-CUENTAS = TABLA-MAX-CUENTAS.
+010460
+010470     IF NOT CUENTAS-FIN
+010480         DISPLAY "AVISO: EL MAESTRO DE CUENTAS TIENE MAS DE "
+010490             TABLA-MAX-CUENTAS " CUENTAS. EL REPORTE SOLO"
+010492         DISPLAY "  CUBRE LAS PRIMERAS " TABLA-MAX-CUENTAS
+010494             " CUENTAS LEIDAS."
+010496     END-IF.
+010600
+010700     PERFORM 3000-APLICAR-BITACORA-RTN THRU
+010800         3000-APLICAR-BITACORA-RTN-EXIT
+010900         UNTIL LOG-FIN.
+011000
+011100     PERFORM 4000-EVALUAR-CONCILIACION-RTN THRU
+011200         4000-EVALUAR-CONCILIACION-RTN-EXIT
+011300    VARYING EOD-IDX FROM 1 BY 1
+011305        UNTIL EOD-IDX > TOTAL-CUENTAS.
+011400
+011500     PERFORM 5000-IMPRIMIR-REPORTE-RTN THRU
+011600         5000-IMPRIMIR-REPORTE-RTN-EXIT.
+011700
+011800     PERFORM 9000-TERMINAR-RTN THRU 9000-TERMINAR-RTN-EXIT.
+011900
+012000     STOP RUN.
+012100******************************************************************
+012200*    1000-INICIALIZAR-RTN
+012300*    ABRE LOS ARCHIVOS DE ENTRADA Y EL REPORTE DE SALIDA Y TOMA
+012400*    LA FECHA DE CORTE DEL DIA EN CURSO.
+012500******************************************************************
+012600 1000-INICIALIZAR-RTN.
+012700
+012710     DISPLAY "FECHA A CONCILIAR (AAAAMMDD, ENTER = HOY): ".
+012720     ACCEPT FECHA-PARM-ENTRADA FROM CONSOLE.
+012730     IF FECHA-PARM-ENTRADA IS NUMERIC
+012740         MOVE FECHA-PARM-ENTRADA TO FECHA-CORTE
+012750     ELSE
+012760         ACCEPT FECHA-CORTE FROM DATE YYYYMMDD
+012770     END-IF.
+012900     OPEN INPUT ACCOUNT-MASTER-FILE.
+013000     OPEN INPUT TRANSACTION-LOG-FILE.
+013100     OPEN OUTPUT REPORT-FILE.
+013200     MOVE ZERO TO TOTAL-CUENTAS.
+013300     MOVE ZERO TO GRAN-TOTAL-DEPOSITOS.
+013400     MOVE ZERO TO GRAN-TOTAL-RETIROS.
+013500     MOVE ZERO TO TOTAL-CUENTAS-NO-CONCILIAN.
+013550     MOVE ZERO TO TOTAL-CUENTAS-APERTURA-DESC.
+013600
+013700 1000-INICIALIZAR-RTN-EXIT.
+013800     EXIT.
+013900******************************************************************
+014000*    2000-CARGAR-CUENTAS-RTN
+014100*    LEE EL MAESTRO DE CUENTAS COMPLETO EN ORDEN DE LLAVE Y CARGA
+014200*    UN RENGLON DE TRABAJO POR CUENTA CON SU SALDO DE APERTURA Y
+014300*    SU SALDO DE CIERRE VIGENTE. EL MAESTRO SOLO GUARDA UN
+014310*    ANCLA DE APERTURA (LA MAS RECIENTE), ASI QUE SI NO
+014320*    CORRESPONDE A LA FECHA DE CORTE SOLICITADA SE MARCA LA
+014330*    CUENTA CON EOD-APERTURA-DESCONOCIDA EN LUGAR DE SUPONER
+014340*    QUE EL SALDO VIGENTE ES EL DE APERTURA.
+014400******************************************************************
+014500 2000-CARGAR-CUENTAS-RTN.
+014600
+014700     READ ACCOUNT-MASTER-FILE NEXT RECORD
+014800         AT END
+014900             SET CUENTAS-FIN TO TRUE
+015000     END-READ.
+015100
+015200     IF NOT CUENTAS-FIN
+015300         ADD 1 TO TOTAL-CUENTAS
+015400         SET EOD-IDX TO TOTAL-CUENTAS
+015500         MOVE ACCT-NUMBER TO EOD-NUMERO(EOD-IDX)
+015600         MOVE ACCT-SALDO TO EOD-SALDO-CIERRE(EOD-IDX)
+015700         IF ACCT-OPENING-DATE = FECHA-CORTE
+015800             SET EOD-APERTURA-CONOCIDA(EOD-IDX) TO TRUE
+015900             MOVE ACCT-OPENING-BALANCE TO
+016000                 EOD-SALDO-APERTURA(EOD-IDX)
+016100         ELSE
+016150             SET EOD-APERTURA-DESCONOCIDA(EOD-IDX) TO TRUE
+016200             MOVE ZERO TO EOD-SALDO-APERTURA(EOD-IDX)
+016250         END-IF
+016300         MOVE ZERO TO EOD-TOTAL-DEPOSITOS(EOD-IDX)
+016400         MOVE ZERO TO EOD-TOTAL-RETIROS(EOD-IDX)
+016500         MOVE ZERO TO EOD-TOTAL-TRANSF-ENTRA(EOD-IDX)
+016600         MOVE ZERO TO EOD-TOTAL-TRANSF-SALE(EOD-IDX)
+016700     END-IF.
+016800
+016900 2000-CARGAR-CUENTAS-RTN-EXIT.
+017000     EXIT.
+017100******************************************************************
+017200*    3000-APLICAR-BITACORA-RTN
+017300*    LEE LA BITACORA DE TRANSACCIONES Y ACUMULA CADA MOVIMIENTO
+017400*    DE LA FECHA DE CORTE CONTRA LA CUENTA CORRESPONDIENTE.
+017500******************************************************************
+017600 3000-APLICAR-BITACORA-RTN.
+017700
+017800     READ TRANSACTION-LOG-FILE
+017900         AT END
+018000             SET LOG-FIN TO TRUE
+018100     END-READ.
+018200
+018300     IF NOT LOG-FIN AND TLOG-DATE = FECHA-CORTE
+018400         PERFORM 3100-LOCALIZAR-CUENTA-RTN THRU
+018500             3100-LOCALIZAR-CUENTA-RTN-EXIT
+018600         IF CUENTA-LOCALIZADA
+018700             PERFORM 3200-ACUMULAR-MOVIMIENTO-RTN THRU
+018800                 3200-ACUMULAR-MOVIMIENTO-RTN-EXIT
+018900         END-IF
+019000     END-IF.
+019100
+019200 3000-APLICAR-BITACORA-RTN-EXIT.
+019300     EXIT.
+019400******************************************************************
+019500*    3100-LOCALIZAR-CUENTA-RTN
+019600*    BUSCA EN LA TABLA DE TRABAJO EL RENGLON DE LA CUENTA DUENA
+019700*    DEL MOVIMIENTO LEIDO.
+019800******************************************************************
+019900 3100-LOCALIZAR-CUENTA-RTN.
+020000
+020100     MOVE "N" TO CUENTA-LOCALIZADA-SW.
+020200     SET EOD-IDX TO 1.
+020300     SEARCH EOD-CUENTA-ROW
+020400         AT END
+020500             MOVE "N" TO CUENTA-LOCALIZADA-SW
+020600         WHEN EOD-NUMERO(EOD-IDX) = TLOG-ACCOUNT
+020700             SET CUENTA-LOCALIZADA TO TRUE
+020800     END-SEARCH.
+020900
+021000 3100-LOCALIZAR-CUENTA-RTN-EXIT.
+021100     EXIT.
+021200******************************************************************
+021300*    3200-ACUMULAR-MOVIMIENTO-RTN
+021400*    SUMA EL MONTO DEL MOVIMIENTO AL TOTAL QUE CORRESPONDA SEGUN
+021500*    SU TIPO DENTRO DEL RENGLON DE TRABAJO YA LOCALIZADO.
+021600******************************************************************
+021700 3200-ACUMULAR-MOVIMIENTO-RTN.
+021800
+021900     EVALUATE TRUE
+022000         WHEN TLOG-TYPE-DEPOSITO
+022100             ADD TLOG-AMOUNT TO EOD-TOTAL-DEPOSITOS(EOD-IDX)
+022200         WHEN TLOG-TYPE-RETIRO
+022300             ADD TLOG-AMOUNT TO EOD-TOTAL-RETIROS(EOD-IDX)
+022400         WHEN TLOG-TYPE-TRANS-ORIG
+022500             ADD TLOG-AMOUNT TO EOD-TOTAL-TRANSF-SALE(EOD-IDX)
+022600         WHEN TLOG-TYPE-TRANS-DEST
+022700             ADD TLOG-AMOUNT TO EOD-TOTAL-TRANSF-ENTRA(EOD-IDX)
+022800     END-EVALUATE.
+022900
+023000 3200-ACUMULAR-MOVIMIENTO-RTN-EXIT.
+023100     EXIT.
+023200******************************************************************
+023300*    4000-EVALUAR-CONCILIACION-RTN
+023400*    RECALCULA EL SALDO DE CADA CUENTA A PARTIR DE SU SALDO DE
+023500*    APERTURA Y LOS MOVIMIENTOS DEL DIA, LO COMPARA CONTRA EL
+023600*    SALDO VIGENTE EN EL MAESTRO Y ACUMULA LOS GRANDES TOTALES.
+023650*    SI LA APERTURA DE LA CUENTA ES DESCONOCIDA PARA LA FECHA DE
+023660*    CORTE, NO SE PUEDE CONCILIAR: SOLO SE CUENTA COMO TAL, SIN
+023670*    MARCARLA COMO CONCILIA NI COMO NO CONCILIA.
+023700******************************************************************
+023800 4000-EVALUAR-CONCILIACION-RTN.
+023900
+024000     IF EOD-APERTURA-DESCONOCIDA(EOD-IDX)
+024010         ADD 1 TO TOTAL-CUENTAS-APERTURA-DESC
+024020     ELSE
+024030         COMPUTE EOD-SALDO-CALCULADO(EOD-IDX) =
+024100             EOD-SALDO-APERTURA(EOD-IDX) +
+024200             EOD-TOTAL-DEPOSITOS(EOD-IDX) +
+024300             EOD-TOTAL-TRANSF-ENTRA(EOD-IDX) -
+024400             EOD-TOTAL-RETIROS(EOD-IDX) -
+024500             EOD-TOTAL-TRANSF-SALE(EOD-IDX)
+024600
+024700         IF EOD-SALDO-CALCULADO(EOD-IDX) =
+024750             EOD-SALDO-CIERRE(EOD-IDX)
+024800             SET EOD-CONCILIA(EOD-IDX) TO TRUE
+024900         ELSE
+025000             SET EOD-NO-CONCILIA(EOD-IDX) TO TRUE
+025100             ADD 1 TO TOTAL-CUENTAS-NO-CONCILIAN
+025200         END-IF
+025250     END-IF.
+025300
+025400     ADD EOD-TOTAL-DEPOSITOS(EOD-IDX) TO GRAN-TOTAL-DEPOSITOS.
+025500     ADD EOD-TOTAL-RETIROS(EOD-IDX) TO GRAN-TOTAL-RETIROS.
+025600
+025700 4000-EVALUAR-CONCILIACION-RTN-EXIT.
+025800     EXIT.
+025900******************************************************************
+026000*    5000-IMPRIMIR-REPORTE-RTN
+026100*    IMPRIME EL ENCABEZADO, EL DETALLE POR CUENTA Y EL PIE DE
+026200*    TOTALES DEL REPORTE DE CIERRE.
+026300******************************************************************
+026400 5000-IMPRIMIR-REPORTE-RTN.
+026500
+026600     PERFORM 5010-ENCABEZADO-RTN THRU 5010-ENCABEZADO-RTN-EXIT.
+026700
+026800     PERFORM 5100-DETALLE-CUENTA-RTN THRU
+026900         5100-DETALLE-CUENTA-RTN-EXIT
+027000    VARYING EOD-IDX FROM 1 BY 1
+027005        UNTIL EOD-IDX > TOTAL-CUENTAS.
+027100
+027200     PERFORM 5200-PIE-REPORTE-RTN THRU 5200-PIE-REPORTE-RTN-EXIT.
+027300
+027400 5000-IMPRIMIR-REPORTE-RTN-EXIT.
+027500     EXIT.
+027600******************************************************************
+027700*    5010-ENCABEZADO-RTN
+027800*    IMPRIME EL TITULO DEL REPORTE CON LA FECHA DE CORTE.
+027900******************************************************************
+028000 5010-ENCABEZADO-RTN.
+028100
+028200     MOVE SPACES TO REPORT-LINE.
+028300     STRING "CIERRE DIARIO DEL CAJERO AUTOMATICO"
+028305        DELIMITED BY SIZE
+028400         INTO REPORT-LINE.
+028500     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+028600
+028700     MOVE SPACES TO REPORT-LINE.
+028800     STRING "FECHA DE CORTE: " DELIMITED BY SIZE
+028900         FECHA-CORTE DELIMITED BY SIZE
+029000         INTO REPORT-LINE.
+029100     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+029200
+029300     MOVE SPACES TO REPORT-LINE.
+029400     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+029500
+029600 5010-ENCABEZADO-RTN-EXIT.
+029700     EXIT.
+029800******************************************************************
+029900*    5100-DETALLE-CUENTA-RTN
+030000*    IMPRIME EL DETALLE DE UNA CUENTA: SALDOS, TOTALES DEL DIA Y
+030100*    EL RESULTADO DE LA CONCILIACION.
+030200******************************************************************
+030300 5100-DETALLE-CUENTA-RTN.
+030400
+030500     MOVE SPACES TO REPORT-LINE.
+030600     STRING "CUENTA: " DELIMITED BY SIZE
+030700         EOD-NUMERO(EOD-IDX) DELIMITED BY SIZE
+030800         INTO REPORT-LINE.
+030900     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+031000
+031100     MOVE SPACES TO REPORT-LINE.
+031110     IF EOD-APERTURA-DESCONOCIDA(EOD-IDX)
+031120         STRING "  SALDO APERTURA   : DESCONOCIDO (VER ESTADO)"
+031130             DELIMITED BY SIZE INTO REPORT-LINE
+031140     ELSE
+031200         STRING "  SALDO APERTURA   : $" DELIMITED BY SIZE
+031300             EOD-SALDO-APERTURA(EOD-IDX) DELIMITED BY SIZE
+031400             INTO REPORT-LINE
+031450     END-IF.
+031500     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+031600
+031700     MOVE SPACES TO REPORT-LINE.
+031800     STRING "  TOTAL DEPOSITOS  : $" DELIMITED BY SIZE
+031900         EOD-TOTAL-DEPOSITOS(EOD-IDX) DELIMITED BY SIZE
+032000         INTO REPORT-LINE.
+032100     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+032200
+032300     MOVE SPACES TO REPORT-LINE.
+032400     STRING "  TOTAL RETIROS    : $" DELIMITED BY SIZE
+032500         EOD-TOTAL-RETIROS(EOD-IDX) DELIMITED BY SIZE
+032600         INTO REPORT-LINE.
+032700     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+032800
+032900     MOVE SPACES TO REPORT-LINE.
+033000     STRING "  TRANSF. RECIBIDA : $" DELIMITED BY SIZE
+033100         EOD-TOTAL-TRANSF-ENTRA(EOD-IDX) DELIMITED BY SIZE
+033200         INTO REPORT-LINE.
+033300     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+033400
+033500     MOVE SPACES TO REPORT-LINE.
+033600     STRING "  TRANSF. ENVIADA  : $" DELIMITED BY SIZE
+033700         EOD-TOTAL-TRANSF-SALE(EOD-IDX) DELIMITED BY SIZE
+033800         INTO REPORT-LINE.
+033900     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+034000
+034100     MOVE SPACES TO REPORT-LINE.
+034200     STRING "  SALDO CIERRE     : $" DELIMITED BY SIZE
+034300         EOD-SALDO-CIERRE(EOD-IDX) DELIMITED BY SIZE
+034400         INTO REPORT-LINE.
+034500     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+034600
+034700     MOVE SPACES TO REPORT-LINE.
+034710     IF EOD-APERTURA-DESCONOCIDA(EOD-IDX)
+034720         STRING "  SALDO CALCULADO  : N/A" DELIMITED BY SIZE
+034730             INTO REPORT-LINE
+034740     ELSE
+034800         STRING "  SALDO CALCULADO  : $" DELIMITED BY SIZE
+034900             EOD-SALDO-CALCULADO(EOD-IDX) DELIMITED BY SIZE
+035000             INTO REPORT-LINE
+035050     END-IF.
+035100     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+035200
+035300     MOVE SPACES TO REPORT-LINE.
+035350     IF EOD-APERTURA-DESCONOCIDA(EOD-IDX)
+035360         STRING "  ESTADO           : *** APERTURA DESCONOCIDA "
+035370             "PARA ESTA FECHA ***" DELIMITED BY SIZE
+035380             INTO REPORT-LINE
+035390     ELSE
+035400         IF EOD-CONCILIA(EOD-IDX)
+035500             STRING "  ESTADO           : CONCILIA"
+035600                 DELIMITED BY SIZE INTO REPORT-LINE
+035700         ELSE
+035800             STRING "  ESTADO           : *** NO CONCILIA ***"
+035900                 DELIMITED BY SIZE INTO REPORT-LINE
+036000         END-IF
+036050     END-IF.
+036100     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+036200
+036300     MOVE SPACES TO REPORT-LINE.
+036400     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+036500
+036600 5100-DETALLE-CUENTA-RTN-EXIT.
+036700     EXIT.
+036800******************************************************************
+036900*    5200-PIE-REPORTE-RTN
+037000*    IMPRIME LOS GRANDES TOTALES DEL DIA Y EL CONTEO DE CUENTAS
+037100*    QUE NO CONCILIARON.
+037200******************************************************************
+037300 5200-PIE-REPORTE-RTN.
+037400
+037500     MOVE SPACES TO REPORT-LINE.
+037600     STRING "TOTAL DE CUENTAS PROCESADAS : " DELIMITED BY SIZE
+037700         TOTAL-CUENTAS DELIMITED BY SIZE
+037800         INTO REPORT-LINE.
+037900     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+038000
+038100     MOVE SPACES TO REPORT-LINE.
+038200     STRING "TOTAL DEPOSITOS DEL DIA     : $" DELIMITED BY SIZE
+038300         GRAN-TOTAL-DEPOSITOS DELIMITED BY SIZE
+038400         INTO REPORT-LINE.
+038500     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+038600
+038700     MOVE SPACES TO REPORT-LINE.
+038800     STRING "TOTAL RETIROS DEL DIA       : $" DELIMITED BY SIZE
+038900         GRAN-TOTAL-RETIROS DELIMITED BY SIZE
+039000         INTO REPORT-LINE.
+039100     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+039200
+039300     MOVE SPACES TO REPORT-LINE.
+039400     STRING "CUENTAS QUE NO CONCILIAN    : " DELIMITED BY SIZE
+039500         TOTAL-CUENTAS-NO-CONCILIAN DELIMITED BY SIZE
+039600         INTO REPORT-LINE.
+039700     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+039710
+039720     MOVE SPACES TO REPORT-LINE.
+039730     STRING "CUENTAS CON APERTURA DESCONOCIDA: " DELIMITED BY SIZE
+039740         TOTAL-CUENTAS-APERTURA-DESC DELIMITED BY SIZE
+039750         INTO REPORT-LINE.
+039760     PERFORM 5900-EMITIR-RTN THRU 5900-EMITIR-RTN-EXIT.
+039800
+039900 5200-PIE-REPORTE-RTN-EXIT.
+040000     EXIT.
+040100******************************************************************
+040200*    5900-EMITIR-RTN
+040300*    DESPLIEGA EN CONSOLA Y ESCRIBE EN EL ARCHIVO DE REPORTE LA
+040400*    LINEA YA ARMADA EN REPORT-LINE.
+040500******************************************************************
+040600 5900-EMITIR-RTN.
+040700
+040800     DISPLAY REPORT-LINE.
+040900     WRITE REPORT-LINE.
+041000
+041100 5900-EMITIR-RTN-EXIT.
+041200     EXIT.
+041300******************************************************************
+041400*    9000-TERMINAR-RTN
+041500*    CIERRA TODOS LOS ARCHIVOS ABIERTOS POR EL PROGRAMA.
+041600******************************************************************
+041700 9000-TERMINAR-RTN.
+041800
+041900     CLOSE ACCOUNT-MASTER-FILE
+042000           TRANSACTION-LOG-FILE
+042100           REPORT-FILE.
+042200
+042300 9000-TERMINAR-RTN-EXIT.
+042400     EXIT.
+042500
+042600 END PROGRAM CAJERO-CIERRE-DIARIO.
