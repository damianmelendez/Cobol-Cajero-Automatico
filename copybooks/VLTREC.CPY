@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    COPYBOOK:  VLTREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE VAULT-MASTER FILE, WHICH
+000400*               HOLDS THE ON-HAND NOTE COUNT PER DENOMINATION FOR
+000500*               THE CAJERO AUTOMATICO CASH DISPENSER.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------  ----  ------------------------------------------
+001000*    2026-08-09 JMR   ORIGINAL VERSION - VAULT MASTER RECORD.
+001100******************************************************************
+001200 01  VAULT-MASTER-RECORD.
+001300     05  VAULT-DENOM                 PIC 9(03).
+001400     05  VAULT-NOTE-COUNT            PIC 9(06).
