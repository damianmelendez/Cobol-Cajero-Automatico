@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK:  TRANREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE TRANSACTION-LOG FILE USED BY
+000400*               THE CAJERO AUTOMATICO SUITE OF PROGRAMS.
+000500*
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------  ----  ------------------------------------------
+000900*    2026-08-09 JMR   ORIGINAL VERSION - TRANSACTION LOG RECORD.
+001000******************************************************************
+001100 01  TRANSACTION-LOG-RECORD.
+001200     05  TLOG-SEQUENCE               PIC 9(08).
+001300     05  TLOG-DATE                   PIC 9(08).
+001400     05  TLOG-TIME                   PIC 9(08).
+001500     05  TLOG-ACCOUNT                PIC 9(10).
+001600     05  TLOG-RELATED-ACCOUNT        PIC 9(10).
+001700     05  TLOG-TYPE                   PIC X(12).
+001800         88  TLOG-TYPE-DEPOSITO          VALUE "DEPOSITO".
+001900         88  TLOG-TYPE-RETIRO            VALUE "RETIRO".
+002000         88  TLOG-TYPE-TRANS-ORIG        VALUE "TRANSF-ORIG".
+002100         88  TLOG-TYPE-TRANS-DEST        VALUE "TRANSF-DEST".
+002200     05  TLOG-AMOUNT                 PIC 9(07)V9(02).
+002300     05  TLOG-BALANCE                PIC 9(07)V9(02).
+002400     05  FILLER                      PIC X(10).
