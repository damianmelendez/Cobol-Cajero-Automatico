@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    COPYBOOK:  CTLREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE TRAN-CONTROL FILE, A SINGLE
+000400*               RECORD FILE THAT HANDS OUT SEQUENTIAL TRANSACTION
+000500*               NUMBERS FOR RECEIPTS AND THE TRANSACTION LOG.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------  ----  ------------------------------------------
+001000*    2026-08-09 JMR   ORIGINAL VERSION - TRAN CONTROL RECORD.
+001100******************************************************************
+001200 01  TRAN-CONTROL-RECORD.
+001300     05  CTL-KEY                     PIC X(01).
+001400     05  CTL-LAST-SEQ                PIC 9(08).
