@@ -0,0 +1,31 @@
+000100******************************************************************
+000200*    COPYBOOK:  EODWSREC
+000300*    PURPOSE :  FIELDS OF ONE WORK-TABLE ROW USED BY THE BATCH
+000400*               PROGRAM CAJERO-CIERRE-DIARIO TO ACCUMULATE ONE
+000500*               ACCOUNT'S ACTIVITY FOR THE DAY. NESTED UNDER AN
+000600*               OCCURS CLAUSE, SO THE ITEMS START AT LEVEL 10.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------  ----  ------------------------------------------
+001100*    2026-08-09 JMR   ORIGINAL VERSION - EOD WORK TABLE ROW.
+001110*    2026-08-09 JMR   ADDED EOD-APERTURA-SW - THE MASTER ONLY
+001120*                     KEEPS ONE ROLLING OPENING-BALANCE SNAPSHOT,
+001130*                     SO A CUTOFF DATE OTHER THAN THAT SNAPSHOT'S
+001140*                     DATE HAS NO RELIABLE ANCHOR TO CONCILIATE
+001150*                     FROM AND MUST BE FLAGGED, NOT GUESSED AT.
+001200******************************************************************
+001300     10  EOD-NUMERO                  PIC 9(10).
+001400     10  EOD-SALDO-APERTURA          PIC 9(07)V9(02).
+001500     10  EOD-SALDO-CIERRE            PIC 9(07)V9(02).
+001600     10  EOD-TOTAL-DEPOSITOS         PIC 9(07)V9(02).
+001700     10  EOD-TOTAL-RETIROS           PIC 9(07)V9(02).
+001800     10  EOD-TOTAL-TRANSF-ENTRA      PIC 9(07)V9(02).
+001900     10  EOD-TOTAL-TRANSF-SALE       PIC 9(07)V9(02).
+002000     10  EOD-SALDO-CALCULADO         PIC 9(07)V9(02).
+002100     10  EOD-CONCILIA-SW             PIC X(01).
+002200         88  EOD-CONCILIA                VALUE "S".
+002300         88  EOD-NO-CONCILIA             VALUE "N".
+002310     10  EOD-APERTURA-SW             PIC X(01).
+002320         88  EOD-APERTURA-CONOCIDA       VALUE "S".
+002330         88  EOD-APERTURA-DESCONOCIDA    VALUE "N".
