@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*    COPYBOOK:  ACCTREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE ACCOUNT-MASTER FILE USED BY
+000400*               THE CAJERO AUTOMATICO SUITE OF PROGRAMS.
+000500*
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------  ----  ------------------------------------------
+000900*    2026-08-09 JMR   ORIGINAL VERSION - ACCOUNT MASTER RECORD.
+001000*    2026-08-09 JMR   SE AGREGA FECHA Y SALDO DE APERTURA DEL DIA
+001010*                     PARA SOPORTAR LA CONCILIACION DE CIERRE.
+001020******************************************************************
+001100 01  ACCOUNT-MASTER-RECORD.
+001200     05  ACCT-NUMBER                 PIC 9(10).
+001300     05  ACCT-CARD-NUMBER            PIC 9(16).
+001400     05  ACCT-PIN                    PIC 9(04).
+001500     05  ACCT-HOLDER-NAME            PIC X(30).
+001600     05  ACCT-TYPE                   PIC X(01).
+001700         88  ACCT-TYPE-CHECKING          VALUE "C".
+001800         88  ACCT-TYPE-SAVINGS           VALUE "S".
+001900     05  ACCT-SALDO                  PIC 9(07)V9(02).
+002000     05  ACCT-DAILY-WITHDRAWN        PIC 9(07)V9(02).
+002100     05  ACCT-LAST-ACTIVITY-DATE     PIC 9(08).
+002200     05  ACCT-PIN-FAIL-COUNT         PIC 9(01).
+002300     05  ACCT-STATUS                 PIC X(01).
+002400         88  ACCT-ACTIVE                 VALUE "A".
+002500         88  ACCT-LOCKED                 VALUE "L".
+002550     05  ACCT-OPENING-DATE           PIC 9(08).
+002560     05  ACCT-OPENING-BALANCE        PIC 9(07)V9(02).
+002600     05  FILLER                      PIC X(08).
